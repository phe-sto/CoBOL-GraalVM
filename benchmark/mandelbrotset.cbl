@@ -1,80 +1,416 @@
        identification division.
        program-id. mandelbrotset.
-      *>**************************************************************** 
+      *>****************************************************************
       *> Display the Mandelbrot set generator, largely inpired by(c)
       *> 2015 Mike Harris (free software released under gpl).
       *>****************************************************************
+       environment division.
+       input-output section.
+       file-control.
+           select mand-parm-in assign to "mandelbrotset.parm"
+               organization line sequential
+               file status is parm-status.
+           select mand-image-out assign to "mandelbrotset.pgm"
+               organization line sequential
+               file status is image-status.
+           select bench-result-out assign to "bench-result.dat"
+               organization line sequential
+               file status is bres-status.
+           select audit-log-out assign to "audit-log.dat"
+               organization line sequential
+               file status is al-status.
+           select bench-history-out assign to "bench-history.dat"
+               organization line sequential
+               file status is bh-status.
+           select error-log-out assign to "error-log.dat"
+               organization line sequential
+               file status is el-status.
+
        data division.
+       file section.
+       fd  mand-parm-in.
+           COPY mandparm.
+
+       fd  mand-image-out.
+       01  mand-image-record        pic x(2000).
+
+       fd  bench-result-out.
+           COPY benchres.
+
+       fd  audit-log-out.
+           COPY auditlog.
+
+       fd  bench-history-out.
+           COPY benchhist.
+
+       fd  error-log-out.
+           COPY errlog.
+
        working-storage section.
-       01 resolutionx          constant 240.
-       01 resolutiony          constant 100.
-       01 realplanemin         constant -2.5.
-       01 realplanemax         constant 0.8.
-       01 imaginaryplanemin    constant -1.25.
-       01 imaginaryplanemax    constant 1.25.
+       01 bres-status          pic xx.
+       01 al-status            pic xx.
+       01 bh-status            pic xx.
+       01 el-status            pic xx.
+       01 el-paragraph-cur     pic x(30).
+       01 el-field-cur         pic x(30).
+       01 operator-id          pic x(20).
+       01 run-parameters       pic x(60).
+       01 start-stamp          pic x(21).
+       01 end-stamp            pic x(21).
+       01 start-hms            pic 9(8).
+       01 end-hms              pic 9(8).
+       01 elapsed-cs           pic s9(8).
+       01 resolutionx          pic 9(4) usage comp-5 value 240.
+       01 resolutiony          pic 9(4) usage comp-5 value 100.
+       01 realplanemin         pic s9(3)v9(8) usage comp-5 value -2.5.
+       01 realplanemax         pic s9(3)v9(8) usage comp-5 value 0.8.
+       01 imaginaryplanemin    pic s9(3)v9(8) usage comp-5 value -1.25.
+       01 imaginaryplanemax    pic s9(3)v9(8) usage comp-5 value 1.25.
        01 proportionalx        pic s99v9(16) usage comp-5 value zeros.
        01 proportionaly        pic s99v9(16) usage comp-5 value zeros.
+       01 resx-less-one        pic 9(4) usage comp-5.
+       01 resy-less-one        pic 9(4) usage comp-5.
        01 iterationsmax        constant 60.
        01 threshold            constant 10000.
-       
-       01 screenx              pic 999 usage comp-5.
-       01 screeny              pic 999 usage comp-5.
+       01 parm-status          pic xx.
+
+       01 screenx              pic 9(4) usage comp-5.
+       01 screeny              pic 9(4) usage comp-5.
        01 mathplanex           pic s99v9(16) usage comp-5.
        01 mathplaney           pic s99v9(16) usage comp-5.
-       
+
        01 pointx               pic s9(7)v9(8) usage comp-5.
        01 pointy               pic s9(7)v9(8) usage comp-5.
        01 xsquared             pic s9(10)v9(8) usage comp-5.
        01 ysquared             pic s9(10)v9(8) usage comp-5.
        01 iteration            pic 999 value zero.
        01 tempvar              pic s9(5)v9(8) usage comp-5.
-       
+       01 shade-chars          pic x(10) value " .:-=+*#%@".
+       01 shade-index          pic 99 usage comp-5.
+       01 image-status         pic xx.
+       01 output-mode          pic x value "C".
+           88 console-mode     value "C".
+           88 image-mode       value "P".
+       01 gray-value           pic 999 usage comp-5.
+       01 header-line          pic x(20).
+       01 resx-disp            pic 9(4).
+       01 resy-disp            pic 9(4).
+       01 parm-rejected-flag   pic x value "N".
+           88 parm-rejected    value "Y".
+       01 any-overflow-flag    pic x value "N".
+           88 any-overflow     value "Y".
+       01 vp-program-id        pic x(20).
+       01 vp-parm-name         pic x(20).
+       01 vp-parm-value        pic s9(9) comp.
+       01 vp-min-value         pic s9(9) comp.
+       01 vp-max-value         pic s9(9) comp.
+       01 vp-reject-flag       pic x.
+           88 vp-rejected      value "Y".
+       01 total-iterations     pic 9(9) usage comp-5 value zero.
+
        procedure division.
-       
-       compute proportionalx = (realplanemax - realplanemin) /
-           (resolutionx - 1)
-       compute proportionaly = (imaginaryplanemax - imaginaryplanemin) /
-           (resolutiony - 1)
-       
+
+       move function current-date to start-stamp
+       move zero to total-iterations
+       move "N" to parm-rejected-flag
+       move "N" to any-overflow-flag
+       perform read-viewport-parm
+
+       move resolutionx to resx-disp
+       move resolutiony to resy-disp
+
+       perform validate-viewport-parm
+       if parm-rejected
+           perform write-bench-result
+           perform write-audit-log
+           perform write-history
+           move 4 to return-code
+           goback
+       end-if
+
+       compute resx-less-one = resolutionx - 1
+       compute resy-less-one = resolutiony - 1
+       compute proportionalx rounded = (realplanemax - realplanemin) /
+           resx-less-one
+           on size error
+               move "Y" to any-overflow-flag
+               move "MAIN-LINE" to el-paragraph-cur
+               move "PROPORTIONALX" to el-field-cur
+               perform write-error-log
+       end-compute
+       compute proportionaly rounded =
+           (imaginaryplanemax - imaginaryplanemin) / resy-less-one
+           on size error
+               move "Y" to any-overflow-flag
+               move "MAIN-LINE" to el-paragraph-cur
+               move "PROPORTIONALY" to el-field-cur
+               perform write-error-log
+       end-compute
+
+       if image-mode
+           open output mand-image-out
+           move "P2" to mand-image-record
+           write mand-image-record
+           move spaces to header-line
+           string resx-disp   delimited by size
+                  " "         delimited by size
+                  resy-disp   delimited by size into header-line
+           move header-line to mand-image-record
+           write mand-image-record
+           move "255" to mand-image-record
+           write mand-image-record
+       end-if
+
        perform varying screeny from 0 by 1 until screeny is equal to
            resolutiony
-       
+
            compute mathplaney = imaginaryplanemin +
                (proportionaly * screeny)
-       
+               on size error
+                   move "Y" to any-overflow-flag
+                   move "MAIN-LINE" to el-paragraph-cur
+                   move "MATHPLANEY" to el-field-cur
+                   perform write-error-log
+           end-compute
+
            perform varying screenx from 0 by 1 until screenx is equal to
                resolutionx
-       
+
                compute mathplanex = realplanemin +
                    (proportionalx * screenx)
-       
+                   on size error
+                       move "Y" to any-overflow-flag
+                       move "MAIN-LINE" to el-paragraph-cur
+                       move "MATHPLANEX" to el-field-cur
+                       perform write-error-log
+               end-compute
+
                move zero to pointx
                move zero to pointy
                multiply pointx by pointx giving xsquared
+                   on size error
+                       move "Y" to any-overflow-flag
+                       move "MAIN-LINE" to el-paragraph-cur
+                       move "XSQUARED" to el-field-cur
+                       perform write-error-log
+               end-multiply
                multiply pointy by pointy giving ysquared
-       
+                   on size error
+                       move "Y" to any-overflow-flag
+                       move "MAIN-LINE" to el-paragraph-cur
+                       move "YSQUARED" to el-field-cur
+                       perform write-error-log
+               end-multiply
+
                perform with test after varying iteration from 0 by 1
                    until iteration >= iterationsmax or
                          xsquared + ysquared >= threshold
                      compute tempvar = xsquared - ysquared + mathplanex
+                         on size error
+                             move "Y" to any-overflow-flag
+                             move "MAIN-LINE" to el-paragraph-cur
+                             move "TEMPVAR" to el-field-cur
+                             perform write-error-log
+                     end-compute
                      compute pointy = 2 * pointx * pointy + mathplaney
+                         on size error
+                             move "Y" to any-overflow-flag
+                             move "MAIN-LINE" to el-paragraph-cur
+                             move "POINTY" to el-field-cur
+                             perform write-error-log
+                     end-compute
                      move tempvar to pointx
                      compute xsquared = pointx * pointx
+                         on size error
+                             move "Y" to any-overflow-flag
+                             move "MAIN-LINE" to el-paragraph-cur
+                             move "XSQUARED" to el-field-cur
+                             perform write-error-log
+                     end-compute
                      compute ysquared = pointy * pointy
+                         on size error
+                             move "Y" to any-overflow-flag
+                             move "MAIN-LINE" to el-paragraph-cur
+                             move "YSQUARED" to el-field-cur
+                             perform write-error-log
+                     end-compute
                end-perform
-       
-               if iteration is equal to iterationsmax
-                   display "*" with no advancing
+
+               add iteration to total-iterations
+
+               if image-mode
+                   compute gray-value = iteration * 255 / iterationsmax
+                       on size error
+                           move "Y" to any-overflow-flag
+                           move "MAIN-LINE" to el-paragraph-cur
+                           move "GRAY-VALUE" to el-field-cur
+                           perform write-error-log
+                   end-compute
+                   move gray-value to mand-image-record
+                   write mand-image-record
                else
-                   display " " with no advancing
+                   compute shade-index =
+                       1 + (iteration * 9 / iterationsmax)
+                       on size error
+                           move "Y" to any-overflow-flag
+                           move "MAIN-LINE" to el-paragraph-cur
+                           move "SHADE-INDEX" to el-field-cur
+                           perform write-error-log
+                   end-compute
+                   display shade-chars (shade-index:1) with no advancing
                end-if
-       
+
            end-perform
-       
-           display " "
-       
+
+           if console-mode
+               display " "
+           end-if
+
        end-perform
-       
-       stop run.
-       
-       end program mandelbrotset.
\ No newline at end of file
+
+       if image-mode
+           close mand-image-out
+       end-if
+
+       display "total inner-loop iterations: " total-iterations
+           " across " resx-disp " x " resy-disp " pixels"
+
+       perform write-bench-result
+       perform write-audit-log
+       perform write-history
+
+       if any-overflow
+           move 8 to return-code
+       else
+           move 0 to return-code
+       end-if
+       goback.
+
+       write-audit-log.
+           accept operator-id from environment "USER"
+           move spaces to run-parameters
+           string "RESX=" delimited by size
+                  resx-disp delimited by size
+                  " RESY=" delimited by size
+                  resy-disp delimited by size
+                  into run-parameters
+           open extend audit-log-out
+           if al-status not = "00"
+               open output audit-log-out
+           end-if
+           move "mandelbrotset" to al-program-id
+           move operator-id to al-operator-id
+           move end-stamp to al-timestamp
+           move run-parameters to al-parameters
+           if parm-rejected
+               move "REJECTED" to al-outcome
+           else
+               if any-overflow
+                   move "OVERFLOW" to al-outcome
+               else
+                   move "SUCCESS" to al-outcome
+               end-if
+           end-if
+           write audit-log-record
+           close audit-log-out.
+
+       validate-viewport-parm.
+           move "mandelbrotset" to vp-program-id
+           move "RESX" to vp-parm-name
+           move resolutionx to vp-parm-value
+           move 2 to vp-min-value
+           move 9999 to vp-max-value
+           call "VALIDATE-PARM" using vp-program-id, vp-parm-name,
+               vp-parm-value, vp-min-value, vp-max-value,
+               vp-reject-flag
+           if vp-rejected
+               move "Y" to parm-rejected-flag
+           end-if
+           move "RESY" to vp-parm-name
+           move resolutiony to vp-parm-value
+           call "VALIDATE-PARM" using vp-program-id, vp-parm-name,
+               vp-parm-value, vp-min-value, vp-max-value,
+               vp-reject-flag
+           if vp-rejected
+               move "Y" to parm-rejected-flag
+           end-if
+           if parm-rejected
+               display
+                   "viewport resolution is outside the allowed range "
+                   "(2-9999) - request rejected"
+           end-if
+           if realplanemin not less than realplanemax
+               move "Y" to parm-rejected-flag
+               display
+                   "REALMIN must be less than REALMAX - request "
+                   "rejected"
+           end-if
+           if imaginaryplanemin not less than imaginaryplanemax
+               move "Y" to parm-rejected-flag
+               display
+                   "IMAGMIN must be less than IMAGMAX - request "
+                   "rejected"
+           end-if
+           if not console-mode and not image-mode
+               move "Y" to parm-rejected-flag
+               display
+                   "OUTPUT-MODE must be C or P - request rejected"
+           end-if.
+
+       write-bench-result.
+           move function current-date to end-stamp
+           move start-stamp (9:8) to start-hms
+           move end-stamp (9:8) to end-hms
+           compute elapsed-cs = end-hms - start-hms
+           open extend bench-result-out
+           if bres-status not = "00"
+               open output bench-result-out
+           end-if
+           move "mandelbrotset" to br-program-id
+           move start-stamp to br-start-timestamp
+           move end-stamp to br-end-timestamp
+           compute br-elapsed-ms = elapsed-cs * 10
+           move total-iterations to br-iteration-count
+           write bench-result-record
+           close bench-result-out.
+
+       write-history.
+           open extend bench-history-out
+           if bh-status not = "00"
+               open output bench-history-out
+           end-if
+           move start-stamp (1:8) to bh-run-date
+           move "mandelbrotset" to bh-program-id
+           move br-elapsed-ms to bh-elapsed-ms
+           write bench-history-record
+           close bench-history-out.
+
+       write-error-log.
+           move "mandelbrotset" to el-program-id
+           move el-paragraph-cur to el-paragraph
+           move el-field-cur to el-field-name
+           move function current-date to el-timestamp
+           open extend error-log-out
+           if el-status not = "00"
+               open output error-log-out
+           end-if
+           write error-log-record
+           close error-log-out.
+
+       read-viewport-parm.
+           open input mand-parm-in
+           if parm-status = "00"
+               read mand-parm-in
+                   not at end
+                       move mand-parm-realmin to realplanemin
+                       move mand-parm-realmax to realplanemax
+                       move mand-parm-imagmin to imaginaryplanemin
+                       move mand-parm-imagmax to imaginaryplanemax
+                       move mand-parm-resx    to resolutionx
+                       move mand-parm-resy    to resolutiony
+                       move mand-parm-output-mode to output-mode
+               end-read
+               close mand-parm-in
+           end-if.
+
+       end program mandelbrotset.
