@@ -0,0 +1,249 @@
+       identification division.
+       program-id. mandelcapacity.
+      *>****************************************************************
+      *> Capacity-planning projection report for MANDELBROTSET. Runs
+      *> the parameterized viewport (per the mandelbrotset.parm
+      *> mechanism) at a few small sample resolutions, times each one
+      *> via the shared BENCH-RESULT file, and projects the expected
+      *> runtime at a larger target resolution by scaling with pixel
+      *> count - MANDELBROTSET's cost is dominated by its per-pixel
+      *> escape-time iteration, so doubling the pixel count roughly
+      *> doubles the work. This lets an operator judge whether a big
+      *> render (e.g. 4K) fits the nightly batch window before it
+      *> actually ties up the job.
+      *>
+      *> Overwrites mandelbrotset.parm for each sample run, the same
+      *> way BENCHMENU does when it drives MANDELBROTSET interactively.
+      *>****************************************************************
+       environment division.
+       input-output section.
+       file-control.
+           select mandcap-parm-in assign to "mandelcapacity.parm"
+               organization line sequential
+               file status is parm-status.
+           select mand-parm-out assign to "mandelbrotset.parm"
+               organization line sequential
+               file status is mparm-status.
+           select bench-result-in assign to "bench-result.dat"
+               organization line sequential
+               file status is bres-status.
+           select mandcap-report assign to "mandelcapacity-report.txt"
+               organization line sequential
+               file status is report-status.
+
+       data division.
+       file section.
+       fd  mandcap-parm-in.
+           COPY mandcap.
+       fd  mand-parm-out.
+           COPY mandparm.
+       fd  bench-result-in.
+           COPY benchres.
+       fd  mandcap-report.
+       01  mandcap-report-record        pic x(100).
+
+       working-storage section.
+       77  parm-status                  pic xx.
+       77  mparm-status                 pic xx.
+       77  bres-status                  pic xx.
+       77  report-status                pic xx.
+       77  target-resx                  pic 9(4) value 3840.
+       77  target-resy                  pic 9(4) value 2160.
+       77  batch-window-ms              pic 9(9) value 3600000.
+       77  sample-count                 pic 9 value 3.
+       77  sample-idx                   pic 9.
+       77  sample-elapsed-ms            pic 9(9).
+       77  sample-pixels                pic 9(9) comp.
+       77  target-pixels                pic 9(9) comp.
+       77  projected-ms                 pic 9(9) comp.
+       77  total-projected-ms           pic 9(9) comp value 0.
+       77  avg-projected-ms             pic 9(9) comp value 0.
+       77  projected-sec                pic 9(7)v99.
+       77  resx-disp                    pic z(3)9.
+       77  resy-disp                    pic z(3)9.
+       77  target-resx-disp             pic z(3)9.
+       77  target-resy-disp             pic z(3)9.
+       77  elapsed-ms-disp               pic z(8)9.
+       77  projected-ms-disp            pic z(8)9.
+       77  projected-sec-disp           pic z(6)9.99.
+       77  window-ms-disp               pic z(8)9.
+       77  detail-line                  pic x(100).
+       77  fits-window-flag             pic x value "N".
+           88 fits-window                value "Y".
+       01  sample-table.
+           05 sample-entry occurs 3 times.
+               10 st-resx                pic 9(4).
+               10 st-resy                pic 9(4).
+       77  saved-mand-parm-flag          pic x value "N".
+           88 saved-mand-parm-existed     value "Y".
+           COPY mandparm
+               REPLACING ==mand-parm-record==
+                      BY ==sv-mand-parm-record==,
+                         ==mand-parm-realmin==
+                      BY ==sv-mand-parm-realmin==,
+                         ==mand-parm-realmax==
+                      BY ==sv-mand-parm-realmax==,
+                         ==mand-parm-imagmin==
+                      BY ==sv-mand-parm-imagmin==,
+                         ==mand-parm-imagmax==
+                      BY ==sv-mand-parm-imagmax==,
+                         ==mand-parm-resx==
+                      BY ==sv-mand-parm-resx==,
+                         ==mand-parm-resy==
+                      BY ==sv-mand-parm-resy==,
+                         ==mand-parm-output-mode==
+                      BY ==sv-mand-parm-output-mode==.
+
+       procedure division.
+       main-line.
+           perform read-capacity-parm
+           perform init-sample-table
+           perform save-mand-parm
+
+           open output mandcap-report
+           move "SAMPLE-RESX SAMPLE-RESY ELAPSED-MS PROJECTED-MS"
+               to mandcap-report-record
+           write mandcap-report-record
+
+           perform varying sample-idx from 1 by 1
+                   until sample-idx > sample-count
+               perform run-one-sample
+               perform write-sample-line
+           end-perform
+
+           compute avg-projected-ms =
+               total-projected-ms / sample-count
+           compute projected-sec = avg-projected-ms / 1000
+           move projected-sec to projected-sec-disp
+
+           if avg-projected-ms <= batch-window-ms
+               move "Y" to fits-window-flag
+           else
+               move "N" to fits-window-flag
+           end-if
+
+           perform write-projection-line
+           close mandcap-report
+           perform restore-mand-parm
+
+           display "mandelcapacity projection: target " target-resx
+               "x" target-resy " ~ " projected-sec-disp
+               " sec (window " batch-window-ms "ms) - fits: "
+               fits-window-flag
+           goback.
+
+       read-capacity-parm.
+           open input mandcap-parm-in
+           if parm-status = "00"
+               read mandcap-parm-in
+                   not at end
+                       move mandcap-parm-target-resx to target-resx
+                       move mandcap-parm-target-resy to target-resy
+                       move mandcap-parm-window-ms to batch-window-ms
+               end-read
+               close mandcap-parm-in
+           end-if.
+
+       save-mand-parm.
+           move "N" to saved-mand-parm-flag
+           open input mand-parm-out
+           if mparm-status = "00"
+               read mand-parm-out
+                   not at end
+                       move mand-parm-record to sv-mand-parm-record
+                       move "Y" to saved-mand-parm-flag
+               end-read
+               close mand-parm-out
+           end-if.
+
+       restore-mand-parm.
+           open output mand-parm-out
+           if saved-mand-parm-existed
+               move sv-mand-parm-record to mand-parm-record
+               write mand-parm-record
+           end-if
+           close mand-parm-out.
+
+       init-sample-table.
+           move 100 to st-resx (1)
+           move 60  to st-resy (1)
+           move 200 to st-resx (2)
+           move 120 to st-resy (2)
+           move 400 to st-resx (3)
+           move 240 to st-resy (3).
+
+       run-one-sample.
+           move -2.5 to mand-parm-realmin
+           move 0.8 to mand-parm-realmax
+           move -1.25 to mand-parm-imagmin
+           move 1.25 to mand-parm-imagmax
+           move st-resx (sample-idx) to mand-parm-resx
+           move st-resy (sample-idx) to mand-parm-resy
+           move "C" to mand-parm-output-mode
+           open output mand-parm-out
+           write mand-parm-record
+           close mand-parm-out
+           call "mandelbrotset"
+           perform read-latest-mandelbrotset-result
+           move st-resx (sample-idx) to sample-pixels
+           multiply st-resy (sample-idx) by sample-pixels
+           move target-resx to target-pixels
+           multiply target-resy by target-pixels
+           compute projected-ms rounded =
+               sample-elapsed-ms * target-pixels / sample-pixels
+           add projected-ms to total-projected-ms.
+
+       read-latest-mandelbrotset-result.
+           move 0 to sample-elapsed-ms
+           open input bench-result-in
+           if bres-status = "00"
+               perform until bres-status not = "00"
+                   read bench-result-in
+                       at end continue
+                       not at end
+                           if br-program-id = "mandelbrotset"
+                               move br-elapsed-ms to sample-elapsed-ms
+                           end-if
+                   end-read
+               end-perform
+               close bench-result-in
+           end-if.
+
+       write-sample-line.
+           move st-resx (sample-idx) to resx-disp
+           move st-resy (sample-idx) to resy-disp
+           move sample-elapsed-ms to elapsed-ms-disp
+           move projected-ms to projected-ms-disp
+           move spaces to detail-line
+           string function trim (resx-disp)        delimited by size
+                  " "                               delimited by size
+                  function trim (resy-disp)        delimited by size
+                  " "                               delimited by size
+                  function trim (elapsed-ms-disp)  delimited by size
+                  " "                               delimited by size
+                  function trim (projected-ms-disp) delimited by size
+                  into detail-line
+           move detail-line to mandcap-report-record
+           write mandcap-report-record.
+
+       write-projection-line.
+           move target-resx to target-resx-disp
+           move target-resy to target-resy-disp
+           move avg-projected-ms to projected-ms-disp
+           move batch-window-ms to window-ms-disp
+           move spaces to detail-line
+           string "TARGET "                          delimited by size
+                  function trim (target-resx-disp)   delimited by size
+                  "x"                                 delimited by size
+                  function trim (target-resy-disp)   delimited by size
+                  " PROJECTED-MS="                    delimited by size
+                  function trim (projected-ms-disp)  delimited by size
+                  " WINDOW-MS="                        delimited by size
+                  function trim (window-ms-disp)     delimited by size
+                  " FITS="                             delimited by size
+                  fits-window-flag                    delimited by size
+                  into detail-line
+           move detail-line to mandcap-report-record
+           write mandcap-report-record.
+
+       end program mandelcapacity.
