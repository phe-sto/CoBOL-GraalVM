@@ -0,0 +1,247 @@
+       identification division.
+       program-id. benchdrv.
+      *>****************************************************************
+      *> Consolidated benchmark driver. CALLs each of the six benchmark
+      *> programs in sequence and writes one consolidated timing and
+      *> status report instead of requiring six separate manual runs.
+      *>
+      *> Tectonics: compile each benchmark program as a callable module,
+      *>   naming each .so after its own PROGRAM-ID exactly (GnuCOBOL's
+      *>   dynamic CALL resolves both the module filename and the
+      *>   embedded entry point against the CALL literal):
+      *>     cobc -m -I copy -o FACTORIAL.so factorial.cbl
+      *>     cobc -m -I copy -o FIB.so fibonacci.cbl
+      *>     cobc -m -I copy -o fibonacci15.so fibonacci15.cbl
+      *>     cobc -m -I copy -o mandelbrotset.so mandelbrotset.cbl
+      *>     cobc -m -I copy -o recursivefactorial.so
+      *>         recursivefactorial.cbl
+      *>     cobc -m -I copy -o sieveoferathosthenes.so
+      *>         sieveoferathostenes.cbl
+      *>   FACTORIAL, FIB, fibonacci15, mandelbrotset, and
+      *>   sieveoferathosthenes also dynamically CALL the shared
+      *>   VALIDATE-PARM subprogram, so it must be built and placed
+      *>   alongside them too:
+      *>     cobc -m -I copy -o VALIDATE-PARM.so validateparm.cbl
+      *>   then compile this driver (cobc -x -I copy -o benchdrv
+      *>   benchdrv.cbl) and run it with the module directory on
+      *>   COB_LIBRARY_PATH.
+      *>
+      *>   Optional benchdrv.parm card (copy/benchtmg.cpy) sets how many
+      *>   times each program is run and how many of the leading runs
+      *>   are discarded as warm-up before averaging the rest, so the
+      *>   reported ELAPSED(CS) is a steady-state figure instead of a
+      *>   single cold-run timing; defaults to 3 repeats / 1 warm-up
+      *>   run when the parm file is absent.
+      *>****************************************************************
+       environment division.
+       input-output section.
+       file-control.
+           select benchdrv-report assign to "benchdrv-report.txt"
+               organization line sequential
+               file status is report-status.
+           select benchdrv-ckpt assign to "benchdrv.ckpt"
+               organization line sequential
+               file status is ckpt-status.
+           select benchdrv-timing-parm-in assign to "benchdrv.parm"
+               organization line sequential
+               file status is timing-parm-status.
+
+       data division.
+       file section.
+       fd  benchdrv-report.
+           COPY benchrpt.
+
+       fd  benchdrv-ckpt.
+           COPY benchckpt.
+
+       fd  benchdrv-timing-parm-in.
+           COPY benchtmg.
+
+       working-storage section.
+       77  report-status             pic xx.
+       77  ckpt-status               pic xx.
+       77  current-program-name      pic x(20).
+       77  start-stamp                pic x(21).
+       77  end-stamp                  pic x(21).
+       77  start-hms                  pic 9(8).
+       77  end-hms                    pic 9(8).
+       77  elapsed-cs                 pic s9(8).
+       77  elapsed-disp               pic -(7)9.
+       77  report-line                pic x(80).
+       77  completed-count           pic 9 value 0.
+       77  ckpt-idx                  pic 9.
+       77  already-done-flag         pic x value "N".
+           88 already-done value "Y".
+       77  timing-parm-status        pic xx.
+       77  repeat-count              pic 9 value 3.
+       77  warmup-count              pic 9 value 1.
+       77  steady-count              pic 9.
+       77  rep-idx                   pic 9.
+       77  total-elapsed-cs          pic s9(9) comp.
+       77  avg-elapsed-cs            pic s9(9) comp.
+       77  run-return-code           pic s9(4) comp.
+       77  worst-return-code         pic s9(4) comp.
+       77  status-text               pic x(6).
+       01  completed-table.
+           05 completed-entry occurs 6 times pic x(20) value spaces.
+
+       procedure division.
+       main-line.
+           perform read-timing-parm
+           perform load-checkpoint
+           if completed-count = 0
+               open output benchdrv-report
+               move "PROGRAM              STATUS   ELAPSED(CS)"
+                   to benchdrv-report-record
+               write benchdrv-report-record
+           else
+               open extend benchdrv-report
+               if report-status not = "00"
+                   open output benchdrv-report
+                   move "PROGRAM              STATUS   ELAPSED(CS)"
+                       to benchdrv-report-record
+                   write benchdrv-report-record
+               end-if
+               display "resuming benchmark run - " completed-count
+                   " program(s) already checkpointed complete"
+           end-if
+
+           move "FACTORIAL" to current-program-name
+           perform run-one-benchmark
+
+           move "FIB" to current-program-name
+           perform run-one-benchmark
+
+           move "fibonacci15" to current-program-name
+           perform run-one-benchmark
+
+           move "mandelbrotset" to current-program-name
+           perform run-one-benchmark
+
+           move "recursivefactorial" to current-program-name
+           perform run-one-benchmark
+
+           move "sieveoferathosthenes" to current-program-name
+           perform run-one-benchmark
+
+           close benchdrv-report
+           perform reset-checkpoint
+           goback.
+
+       run-one-benchmark.
+           perform check-already-done
+           if already-done
+               display "skipping " current-program-name
+                   " - already checkpointed complete"
+           else
+               move zero to total-elapsed-cs
+               move zero to worst-return-code
+               perform varying rep-idx from 1 by 1
+                   until rep-idx > repeat-count
+                   move function current-date to start-stamp
+                   call current-program-name
+                   move return-code to run-return-code
+                   if run-return-code > worst-return-code
+                       move run-return-code to worst-return-code
+                   end-if
+                   move function current-date to end-stamp
+                   move start-stamp (9:8) to start-hms
+                   move end-stamp (9:8) to end-hms
+                   compute elapsed-cs = end-hms - start-hms
+                   if rep-idx > warmup-count
+                       add elapsed-cs to total-elapsed-cs
+                   end-if
+                   display "ran " current-program-name
+                       " rep " rep-idx " of " repeat-count
+                       " elapsed(cs): " elapsed-cs
+                       " return-code: " run-return-code
+               end-perform
+
+               compute steady-count = repeat-count - warmup-count
+               if steady-count < 1
+                   move 1 to steady-count
+               end-if
+               compute avg-elapsed-cs =
+                   total-elapsed-cs / steady-count
+               move avg-elapsed-cs to elapsed-disp
+
+               evaluate worst-return-code
+                   when 0
+                       move "  OK  " to status-text
+                   when 4
+                       move "REJECT" to status-text
+                   when 8
+                       move "OVRFLW" to status-text
+                   when other
+                       move "FAILED" to status-text
+               end-evaluate
+
+               move spaces to report-line
+               string current-program-name delimited by size
+                      status-text          delimited by size
+                      elapsed-disp         delimited by size
+                      into report-line
+               move report-line to benchdrv-report-record
+               write benchdrv-report-record
+               display "steady-state avg(cs) for " current-program-name
+                   ": " elapsed-disp " over " steady-count
+                   " of " repeat-count " run(s), "
+                   warmup-count " discarded as warm-up"
+               perform append-checkpoint
+           end-if.
+
+       read-timing-parm.
+           open input benchdrv-timing-parm-in
+           if timing-parm-status = "00"
+               read benchdrv-timing-parm-in
+                   not at end
+                       move bdt-repeat-count to repeat-count
+                       move bdt-warmup-count to warmup-count
+               end-read
+               close benchdrv-timing-parm-in
+           end-if
+           if repeat-count = 0
+               move 1 to repeat-count
+           end-if
+           if warmup-count >= repeat-count
+               compute warmup-count = repeat-count - 1
+           end-if.
+
+       check-already-done.
+           move "N" to already-done-flag
+           perform varying ckpt-idx from 1 by 1
+               until ckpt-idx > completed-count or already-done
+               if completed-entry (ckpt-idx) = current-program-name
+                   move "Y" to already-done-flag
+               end-if
+           end-perform.
+
+       load-checkpoint.
+           open input benchdrv-ckpt
+           if ckpt-status = "00"
+               perform until ckpt-status not = "00"
+                   read benchdrv-ckpt
+                       at end continue
+                       not at end
+                           add 1 to completed-count
+                           move benchdrv-ckpt-record
+                               to completed-entry (completed-count)
+                   end-read
+               end-perform
+               close benchdrv-ckpt
+           end-if.
+
+       append-checkpoint.
+           open extend benchdrv-ckpt
+           if ckpt-status not = "00"
+               open output benchdrv-ckpt
+           end-if
+           move current-program-name to benchdrv-ckpt-record
+           write benchdrv-ckpt-record
+           close benchdrv-ckpt.
+
+       reset-checkpoint.
+           open output benchdrv-ckpt
+           close benchdrv-ckpt.
+
+       end program benchdrv.
