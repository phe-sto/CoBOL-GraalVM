@@ -0,0 +1,274 @@
+       identification division.
+       program-id. benchregr.
+      *>****************************************************************
+      *> Two-run regression comparison report for BENCH-RESULT history.
+      *> Reads a saved baseline run and the current bench-result.dat,
+      *> lines each program up by program-id (the most recent record
+      *> for that program-id in each file, since bench-result.dat
+      *> accumulates one entry per run), and flags any program whose
+      *> elapsed-ms grew by more than a configurable percentage versus
+      *> the baseline - so a build that quietly got slower on one
+      *> benchmark doesn't get buried in a wall of timing numbers.
+      *>
+      *> Before comparing a new build, copy the then-current
+      *> bench-result.dat to bench-result-baseline.dat; this program
+      *> then compares that saved baseline against whatever
+      *> bench-result.dat looks like after the next run.
+      *>****************************************************************
+       environment division.
+       input-output section.
+       file-control.
+           select regr-parm-in assign to "benchregr.parm"
+               organization line sequential
+               file status is parm-status.
+           select baseline-in assign to "bench-result-baseline.dat"
+               organization line sequential
+               file status is baseline-status.
+           select current-in assign to "bench-result.dat"
+               organization line sequential
+               file status is current-status.
+           select regr-report assign to "benchregr-report.txt"
+               organization line sequential
+               file status is report-status.
+
+       data division.
+       file section.
+       fd  regr-parm-in.
+           COPY regrparm.
+       fd  baseline-in.
+           COPY benchres
+               REPLACING ==bench-result-record== BY
+                             ==baseline-result-record==,
+                         ==br-program-id== BY ==bl-program-id==,
+                         ==br-start-timestamp== BY
+                             ==bl-start-timestamp==,
+                         ==br-end-timestamp== BY ==bl-end-timestamp==,
+                         ==br-elapsed-ms== BY ==bl-elapsed-ms==,
+                         ==br-iteration-count== BY
+                             ==bl-iteration-count==.
+       fd  current-in.
+           COPY benchres.
+       fd  regr-report.
+       01  regr-report-record          pic x(100).
+
+       working-storage section.
+       77  parm-status                 pic xx.
+       77  baseline-status             pic xx.
+       77  current-status              pic xx.
+       77  report-status               pic xx.
+       77  threshold-pct               pic 999 value 10.
+       77  max-programs                pic 99 value 6.
+       77  tbl-idx                     pic 99.
+       77  ct-idx                      pic 99.
+       77  found-idx                   pic 99.
+       77  pct-change                  pic s9(5)v99.
+       77  pct-change-disp             pic z(4)9.99-.
+       77  baseline-ms-disp            pic z(8)9.
+       77  current-ms-disp             pic z(8)9.
+       77  baseline-ms-trim            pic x(10).
+       77  current-ms-trim             pic x(10).
+       77  pct-change-trim             pic x(10).
+       77  status-text                 pic x(10).
+       77  regressed-count             pic 9(4) value 0.
+       77  detail-line                 pic x(100).
+
+       01  baseline-table.
+           05 bt-entry occurs 6 times.
+               10 bt-program-id        pic x(20) value spaces.
+               10 bt-elapsed-ms        pic 9(9) value 0.
+               10 bt-seen              pic x value "N".
+                   88 bt-matched       value "Y".
+
+       01  current-table.
+           05 ct-entry occurs 6 times.
+               10 ct-program-id        pic x(20) value spaces.
+               10 ct-elapsed-ms        pic 9(9) value 0.
+
+       procedure division.
+       main-line.
+           perform read-threshold-parm
+           perform load-baseline-table
+           open output regr-report
+           move "PROGRAM   BASELINE-MS  CURRENT-MS  PCT-CHG  STATUS"
+             to regr-report-record
+           write regr-report-record
+
+           perform process-current-results
+
+           perform report-missing-programs
+
+           move spaces to regr-report-record
+           string "REGRESSED COUNT: " delimited by size
+                  regressed-count      delimited by size
+                  into regr-report-record
+           write regr-report-record
+           close regr-report
+
+           display "benchregr complete - regressed: " regressed-count
+           goback.
+
+       read-threshold-parm.
+           move 10 to threshold-pct
+           open input regr-parm-in
+           if parm-status = "00"
+               read regr-parm-in
+                   at end move 10 to threshold-pct
+                   not at end move regr-parm-threshold-pct
+                       to threshold-pct
+               end-read
+               close regr-parm-in
+           end-if.
+
+       load-baseline-table.
+           move 1 to tbl-idx
+           open input baseline-in
+           if baseline-status = "00"
+               perform until baseline-status not = "00"
+                   read baseline-in
+                       at end continue
+                       not at end
+                           perform find-or-add-baseline-slot
+                           move bl-program-id
+                               to bt-program-id (found-idx)
+                           move bl-elapsed-ms
+                               to bt-elapsed-ms (found-idx)
+                   end-read
+               end-perform
+               close baseline-in
+           end-if.
+
+       find-or-add-baseline-slot.
+           move 0 to found-idx
+           perform varying tbl-idx from 1 by 1
+                   until tbl-idx > max-programs
+               if bt-program-id (tbl-idx) = bl-program-id
+                   move tbl-idx to found-idx
+               end-if
+           end-perform
+           if found-idx = 0
+               perform varying tbl-idx from 1 by 1
+                       until tbl-idx > max-programs
+                   if found-idx = 0 and bt-program-id (tbl-idx) = spaces
+                       move tbl-idx to found-idx
+                   end-if
+               end-perform
+           end-if.
+
+       process-current-results.
+           open input current-in
+           if current-status = "00"
+               perform until current-status not = "00"
+                   read current-in
+                       at end continue
+                       not at end
+                           perform find-or-add-current-slot
+                           move br-program-id
+                               to ct-program-id (found-idx)
+                           move br-elapsed-ms
+                               to ct-elapsed-ms (found-idx)
+                   end-read
+               end-perform
+               close current-in
+           end-if
+           perform varying ct-idx from 1 by 1
+                   until ct-idx > max-programs
+               if ct-program-id (ct-idx) not = spaces
+                   perform evaluate-one-result
+               end-if
+           end-perform.
+
+       find-or-add-current-slot.
+           move 0 to found-idx
+           perform varying tbl-idx from 1 by 1
+                   until tbl-idx > max-programs
+               if ct-program-id (tbl-idx) = br-program-id
+                   move tbl-idx to found-idx
+               end-if
+           end-perform
+           if found-idx = 0
+               perform varying tbl-idx from 1 by 1
+                       until tbl-idx > max-programs
+                   if found-idx = 0 and ct-program-id (tbl-idx) = spaces
+                       move tbl-idx to found-idx
+                   end-if
+               end-perform
+           end-if.
+
+       evaluate-one-result.
+           move ct-program-id (ct-idx) to br-program-id
+           move ct-elapsed-ms (ct-idx) to br-elapsed-ms
+
+           move 0 to found-idx
+           perform varying tbl-idx from 1 by 1
+                   until tbl-idx > max-programs
+               if bt-program-id (tbl-idx) = br-program-id
+                   move tbl-idx to found-idx
+               end-if
+           end-perform
+
+           move br-elapsed-ms to current-ms-disp
+           move function trim (current-ms-disp) to current-ms-trim
+           move spaces to detail-line
+
+           if found-idx = 0
+               string br-program-id    delimited by space
+                      "  "             delimited by size
+                      "N/A"            delimited by size
+                      "  "             delimited by size
+                      current-ms-trim  delimited by space
+                      "  N/A  NEW"     delimited by size
+                      into detail-line
+           else
+               set bt-matched (found-idx) to true
+               move bt-elapsed-ms (found-idx) to baseline-ms-disp
+               move function trim (baseline-ms-disp) to baseline-ms-trim
+               if bt-elapsed-ms (found-idx) = 0
+                   compute pct-change = 0
+               else
+                   compute pct-change rounded =
+                       (br-elapsed-ms - bt-elapsed-ms (found-idx))
+                       * 100 / bt-elapsed-ms (found-idx)
+               end-if
+               move pct-change to pct-change-disp
+               move function trim (pct-change-disp) to pct-change-trim
+               if pct-change > threshold-pct
+                   move "REGRESSED" to status-text
+                   add 1 to regressed-count
+               else
+                   move "OK" to status-text
+               end-if
+               string br-program-id     delimited by space
+                      "  "              delimited by size
+                      baseline-ms-trim  delimited by space
+                      "  "              delimited by size
+                      current-ms-trim   delimited by space
+                      "  "              delimited by size
+                      pct-change-trim   delimited by space
+                      "  "              delimited by size
+                      status-text       delimited by space
+                      into detail-line
+           end-if
+
+           move detail-line to regr-report-record
+           write regr-report-record.
+
+       report-missing-programs.
+           perform varying tbl-idx from 1 by 1
+                   until tbl-idx > max-programs
+               if bt-program-id (tbl-idx) not = spaces
+                       and not bt-matched (tbl-idx)
+                   move spaces to detail-line
+                   move bt-elapsed-ms (tbl-idx) to baseline-ms-disp
+                   move function trim (baseline-ms-disp)
+                       to baseline-ms-trim
+                   string bt-program-id (tbl-idx)  delimited by space
+                          "  "                     delimited by size
+                          baseline-ms-trim         delimited by space
+                          "  N/A  N/A  MISSING"    delimited by size
+                          into detail-line
+                   move detail-line to regr-report-record
+                   write regr-report-record
+               end-if
+           end-perform.
+
+       end program benchregr.
