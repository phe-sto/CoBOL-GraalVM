@@ -1,33 +1,235 @@
        identification division.
        program-id. fibonacci15.
       *>****************************************************************
-      *> Display the first 15 numbers of the Fibonnaci sequence. This
+      *> Display the first N numbers of the Fibonnaci sequence. This
       *> program was largely inspired by Bryan Flood.
       *>****************************************************************
+       environment division.
+       input-output section.
+       file-control.
+           select fib15-parm-in assign to "fibonacci15.parm"
+               organization line sequential
+               file status is parm-status.
+           select fib15-report assign to "fibonacci15-report.csv"
+               organization line sequential
+               file status is report-status.
+           select bench-result-out assign to "bench-result.dat"
+               organization line sequential
+               file status is bres-status.
+           select audit-log-out assign to "audit-log.dat"
+               organization line sequential
+               file status is al-status.
+           select bench-history-out assign to "bench-history.dat"
+               organization line sequential
+               file status is bh-status.
+           select error-log-out assign to "error-log.dat"
+               organization line sequential
+               file status is el-status.
+
        data division.
+       file section.
+       fd  fib15-parm-in.
+           COPY fib15parm.
+
+       fd  fib15-report.
+           COPY fib15out.
+
+       fd  bench-result-out.
+           COPY benchres.
+
+       fd  audit-log-out.
+           COPY auditlog.
+
+       fd  bench-history-out.
+           COPY benchhist.
+
+       fd  error-log-out.
+           COPY errlog.
+
        working-storage section.
+         77 al-status pic xx.
+         77 bh-status pic xx.
+         77 el-status pic xx.
+         77 el-paragraph-cur pic x(30).
+         77 el-field-cur pic x(30).
+         77 operator-id pic x(20).
+         77 run-parameters pic x(60).
+         77 rejected-flag pic x value "N".
+           88 rejected value "Y".
+         77 vp-program-id pic x(20).
+         77 vp-parm-name pic x(20).
+         77 vp-parm-value pic s9(9) comp.
+         77 vp-min-value pic s9(9) comp.
+         77 vp-max-value pic s9(9) comp.
+         77 vp-reject-flag pic x.
+           88 vp-rejected value "Y".
 
-         77 fib1 pic 999.
-         77 fib2 pic 999.
-         77 fib3 pic 999.
-         77 i pic 99.
-         77 fibst pic xxx.
-         77 res pic x(64).
+         77 fib1 pic 9(18).
+         77 fib2 pic 9(18).
+         77 fib3 pic 9(18).
+         77 i pic 9(4).
+         77 fibst pic x(18).
+         77 ist pic 9(4).
+         77 term-count pic 9(4) value 15.
+         77 record-count pic 9(4) value 0.
+         77 max-supported-terms pic 9(4) value 85.
+         77 any-overflow-flag pic x value "N".
+           88 any-overflow value "Y".
+         77 parm-status pic xx.
+         77 report-status pic xx.
+         77 bres-status pic xx.
+         77 start-stamp pic x(21).
+         77 end-stamp pic x(21).
+         77 start-hms pic 9(8).
+         77 end-hms pic 9(8).
+         77 elapsed-cs pic s9(8).
 
        procedure division.
+         move function current-date to start-stamp
+         move "N" to rejected-flag
+         move "N" to any-overflow-flag
+         perform read-terms-parm
+         perform validate-terms-parm
+         if rejected
+           perform write-bench-result
+           perform write-audit-log
+           perform write-history
+           move 4 to return-code
+           goback
+         end-if
+
+         open output fib15-report
+         move "TERM,FIBONACCI-VALUE" to fib15-out-record
+         write fib15-out-record
+
          move 0 to i
          move 0 to fib1
          move 1 to fib2
-         move " " to res
-         perform until i greater than 15
+         move 0 to record-count
+         perform until i greater than term-count
            add fib1 to fib2 giving fib3
+             on size error
+               move "Y" to any-overflow-flag
+               move "MAIN-LINE" to el-paragraph-cur
+               move "FIB3" to el-field-cur
+               perform write-error-log
+           end-add
            move fib2 to fib1
            move fib3 to fib2
            move fib1 to fibst
-           string res   delimited by space
-                  fibst delimited by size
-                  ","   delimited by size into res
+           move i to ist
+           string ist   delimited by size
+                  ","   delimited by size
+                  fibst delimited by size into fib15-out-record
+           write fib15-out-record
+           add 1 to record-count
            add 1 to i
-         end-perform.
-         display res "..."
-         stop run.
\ No newline at end of file
+         end-perform
+
+         move spaces to fib15-out-record
+         string "TRAILER,"    delimited by size
+                record-count  delimited by size into fib15-out-record
+         write fib15-out-record
+         close fib15-report
+         perform write-bench-result
+         perform write-audit-log
+         perform write-history
+         if any-overflow
+           move 8 to return-code
+         else
+           move 0 to return-code
+         end-if
+         goback.
+
+       write-error-log.
+         move "fibonacci15" to el-program-id
+         move el-paragraph-cur to el-paragraph
+         move el-field-cur to el-field-name
+         move function current-date to el-timestamp
+         open extend error-log-out
+         if el-status not = "00"
+           open output error-log-out
+         end-if
+         write error-log-record
+         close error-log-out.
+
+       write-audit-log.
+         accept operator-id from environment "USER"
+         move spaces to run-parameters
+         string "TERM-COUNT=" delimited by size
+                term-count    delimited by size
+                into run-parameters
+         open extend audit-log-out
+         if al-status not = "00"
+           open output audit-log-out
+         end-if
+         move "fibonacci15" to al-program-id
+         move operator-id to al-operator-id
+         move end-stamp to al-timestamp
+         move run-parameters to al-parameters
+         if rejected
+           move "REJECTED" to al-outcome
+         else
+           if any-overflow
+             move "OVERFLOW" to al-outcome
+           else
+             move "SUCCESS" to al-outcome
+           end-if
+         end-if
+         write audit-log-record
+         close audit-log-out.
+
+       write-bench-result.
+         move function current-date to end-stamp
+         move start-stamp (9:8) to start-hms
+         move end-stamp (9:8) to end-hms
+         compute elapsed-cs = end-hms - start-hms
+         open extend bench-result-out
+         if bres-status not = "00"
+           open output bench-result-out
+         end-if
+         move "fibonacci15" to br-program-id
+         move start-stamp to br-start-timestamp
+         move end-stamp to br-end-timestamp
+         compute br-elapsed-ms = elapsed-cs * 10
+         move term-count to br-iteration-count
+         write bench-result-record
+         close bench-result-out.
+
+       write-history.
+         open extend bench-history-out
+         if bh-status not = "00"
+           open output bench-history-out
+         end-if
+         move start-stamp (1:8) to bh-run-date
+         move "fibonacci15" to bh-program-id
+         move br-elapsed-ms to bh-elapsed-ms
+         write bench-history-record
+         close bench-history-out.
+
+       validate-terms-parm.
+         move "fibonacci15" to vp-program-id
+         move "TERM-COUNT" to vp-parm-name
+         move term-count to vp-parm-value
+         move 0 to vp-min-value
+         move max-supported-terms to vp-max-value
+         call "VALIDATE-PARM" using vp-program-id, vp-parm-name,
+             vp-parm-value, vp-min-value, vp-max-value, vp-reject-flag
+         if vp-rejected
+           move "Y" to rejected-flag
+           display
+             "requested term count exceeds the supported range ("
+             max-supported-terms
+             ") - request rejected to avoid silent truncation"
+         end-if.
+
+       read-terms-parm.
+         move 15 to term-count
+         open input fib15-parm-in
+         if parm-status = "00"
+           read fib15-parm-in
+             at end move 15 to term-count
+             not at end move fib15-parm-terms to term-count
+           end-read
+           close fib15-parm-in
+         end-if.
