@@ -1,30 +1,224 @@
        identification division.
        program-id. sieveoferathosthenes.
       ******************************************************************
-      * Cobol sieves of Erathosthenes inspired by Peter Dibble 
+      * Cobol sieves of Erathosthenes inspired by Peter Dibble
       ******************************************************************
        environment division.
+       input-output section.
+       file-control.
+           select sieve-parm-in assign to "sieveoferathostenes.parm"
+               organization line sequential
+               file status is parm-status.
+           select sieve-out assign to "sieve-out.dat"
+               organization line sequential
+               file status is sout-status.
+           select bench-result-out assign to "bench-result.dat"
+               organization line sequential
+               file status is bres-status.
+           select audit-log-out assign to "audit-log.dat"
+               organization line sequential
+               file status is al-status.
+           select bench-history-out assign to "bench-history.dat"
+               organization line sequential
+               file status is bh-status.
+           select error-log-out assign to "error-log.dat"
+               organization line sequential
+               file status is el-status.
        data division.
+       file section.
+       fd  sieve-parm-in.
+           COPY sieveparm.
+       fd  sieve-out.
+           COPY sieveout.
+       fd  bench-result-out.
+           COPY benchres.
+       fd  audit-log-out.
+           COPY auditlog.
+       fd  bench-history-out.
+           COPY benchhist.
+       fd  error-log-out.
+           COPY errlog.
        working-storage section.
-       77  prime                          pic 9(5) comp.
-       77  prime-count                    pic 9(5) comp.
-       77  i                              pic 9(4) comp.
-       77  k                              pic 9(5) comp.
+       77  sout-status                    pic xx.
+       77  bres-status                    pic xx.
+       77  al-status                      pic xx.
+       77  bh-status                      pic xx.
+       77  el-status                      pic xx.
+       77  el-paragraph-cur                pic x(30).
+       77  el-field-cur                    pic x(30).
+       77  operator-id                    pic x(20).
+       77  run-parameters                 pic x(60).
+       77  table-size-disp                pic 9(7).
+       77  parm-rejected-flag             pic x value "N".
+           88 parm-rejected                value "Y".
+       77  any-overflow-flag              pic x value "N".
+           88 any-overflow                 value "Y".
+       77  vp-program-id                  pic x(20).
+       77  vp-parm-name                   pic x(20).
+       77  vp-parm-value                  pic s9(9) comp.
+       77  vp-min-value                   pic s9(9) comp.
+       77  vp-max-value                   pic s9(9) comp.
+       77  vp-reject-flag                 pic x.
+           88 vp-rejected                  value "Y".
+       77  bres-start-stamp               pic x(21).
+       77  bres-end-stamp                 pic x(21).
+       77  bres-start-hms                 pic 9(8).
+       77  bres-end-hms                   pic 9(8).
+       77  bres-elapsed-cs                pic s9(8).
+       77  prime                          pic 9(7) comp.
+       77  prime-count                    pic 9(7) comp.
+       77  previous-prime                 pic 9(7) comp value 0.
+       77  prime-gap                      pic 9(7) comp.
+       77  twin-prime-count               pic 9(7) comp value 0.
+       77  largest-prime-gap              pic 9(7) comp value 0.
+       77  i                              pic 9(7) comp.
+       77  k                              pic 9(7) comp.
+       77  table-size                     pic 9(7) comp value 8191.
+       77  parm-status                    pic xx.
+       77  iter-num                       pic 99 comp.
+       77  start-stamp                    pic x(21).
+       77  end-stamp                      pic x(21).
+       77  start-hms                      pic 9(8).
+       77  end-hms                        pic 9(8).
+       77  elapsed-cs                     pic s9(8).
        01  bit-array.
-            03 flag occurs 8191 times       pic 9 comp.
+            03 flag occurs 1 to 1000000 times
+                    depending on table-size pic 9 comp.
        procedure division.
        start-up.
+            move function current-date to bres-start-stamp.
+            move "N" to parm-rejected-flag.
+            move "N" to any-overflow-flag.
+            perform read-size-parm.
+            perform validate-size-parm.
+            if parm-rejected
+                 perform write-bench-result
+                 perform write-audit-log
+                 perform write-history
+                 move 4 to return-code
+                 goback
+            end-if.
+            move zero to previous-prime.
+            move zero to twin-prime-count.
+            move zero to largest-prime-gap.
+            open output sieve-out.
             display "ten iterations".
-            perform sieve through sieve-end.
-            display "primes found: ", prime-count.
-            stop run.
+            perform varying iter-num from 1 by 1 until iter-num > 10
+                 move function current-date to start-stamp
+                 perform sieve through sieve-end
+                 move function current-date to end-stamp
+                 move start-stamp (9:8) to start-hms
+                 move end-stamp (9:8) to end-hms
+                 compute elapsed-cs = end-hms - start-hms
+                 display "iteration " iter-num
+                     " primes found: " prime-count
+                     " elapsed(hhmmssss): " elapsed-cs
+            end-perform.
+            move "TRAILER" to so-record-type.
+            move prime-count to so-value.
+            write sieve-out-record.
+            move "TWINPRIME" to so-record-type.
+            move twin-prime-count to so-value.
+            write sieve-out-record.
+            move "PRIMEGAP" to so-record-type.
+            move largest-prime-gap to so-value.
+            write sieve-out-record.
+            close sieve-out.
+            display "twin primes found: " twin-prime-count
+                " largest prime gap: " largest-prime-gap.
+            perform write-bench-result.
+            perform write-audit-log.
+            perform write-history.
+            if any-overflow
+                 move 8 to return-code
+            else
+                 move 0 to return-code
+            end-if.
+            goback.
+       write-audit-log.
+            accept operator-id from environment "USER".
+            move spaces to run-parameters.
+            move table-size to table-size-disp.
+            string "TABLE-SIZE=" delimited by size
+                   table-size-disp delimited by size
+                   into run-parameters.
+            open extend audit-log-out.
+            if al-status not = "00"
+                 open output audit-log-out
+            end-if.
+            move "sieveoferathosthenes" to al-program-id.
+            move operator-id to al-operator-id.
+            move bres-end-stamp to al-timestamp.
+            move run-parameters to al-parameters.
+            if parm-rejected
+                 move "REJECTED" to al-outcome
+            else
+                 if any-overflow
+                      move "OVERFLOW" to al-outcome
+                 else
+                      move "SUCCESS" to al-outcome
+                 end-if
+            end-if.
+            write audit-log-record.
+            close audit-log-out.
+       validate-size-parm.
+            move "sieveoferathosthenes" to vp-program-id.
+            move "TABLE-SIZE" to vp-parm-name.
+            move table-size to vp-parm-value.
+            move 1 to vp-min-value.
+            move 1000000 to vp-max-value.
+            call "VALIDATE-PARM" using vp-program-id, vp-parm-name,
+                vp-parm-value, vp-min-value, vp-max-value,
+                vp-reject-flag.
+            if vp-rejected
+                 move "Y" to parm-rejected-flag
+                 display
+                     "table size is outside the allowed range "
+                     "(1-1000000) - request rejected"
+            end-if.
+       write-bench-result.
+            move function current-date to bres-end-stamp.
+            move bres-start-stamp (9:8) to bres-start-hms.
+            move bres-end-stamp (9:8) to bres-end-hms.
+            compute bres-elapsed-cs = bres-end-hms - bres-start-hms.
+            open extend bench-result-out.
+            if bres-status not = "00"
+                 open output bench-result-out
+            end-if.
+            move "sieveoferathosthenes" to br-program-id.
+            move bres-start-stamp to br-start-timestamp.
+            move bres-end-stamp to br-end-timestamp.
+            compute br-elapsed-ms = bres-elapsed-cs * 10.
+            move table-size to br-iteration-count.
+            write bench-result-record.
+            close bench-result-out.
+       write-history.
+            open extend bench-history-out.
+            if bh-status not = "00"
+                 open output bench-history-out
+            end-if.
+            move bres-start-stamp (1:8) to bh-run-date.
+            move "sieveoferathosthenes" to bh-program-id.
+            move br-elapsed-ms to bh-elapsed-ms.
+            write bench-history-record.
+            close bench-history-out.
+       read-size-parm.
+            move 8191 to table-size.
+            open input sieve-parm-in.
+            if parm-status = "00"
+                 read sieve-parm-in
+                      at end move 8191 to table-size
+                      not at end move sieve-parm-size to table-size
+                 end-read
+                 close sieve-parm-in
+            end-if.
        sieve.
             move zero to prime-count.
             move 1 to i.
-            perform init-bits 8191 times.
+            perform init-bits table-size times.
             move 1 to i.
             perform scan-for-primes through end-scan-for-primes
-                 8191 times.
+                 table-size times.
        sieve-end.
             exit.
        init-bits.
@@ -36,10 +230,36 @@
             if flag (i) = 0
                  then
                       go to not-prime.
-            add i i 1 giving prime.
-            display prime
-            add i prime giving k.
-            perform strikout until k > 8191.
+            add i i 1 giving prime
+                 on size error
+                      move "Y" to any-overflow-flag
+                      move "SCAN-FOR-PRIMES" to el-paragraph-cur
+                      move "PRIME" to el-field-cur
+                      perform write-error-log
+            end-add.
+            if iter-num = 10
+                 move "PRIME" to so-record-type
+                 move prime to so-value
+                 write sieve-out-record
+                 if previous-prime not = 0
+                      compute prime-gap = prime - previous-prime
+                      if prime-gap = 2
+                           add 1 to twin-prime-count
+                      end-if
+                      if prime-gap > largest-prime-gap
+                           move prime-gap to largest-prime-gap
+                      end-if
+                 end-if
+                 move prime to previous-prime
+            end-if.
+            add i prime giving k
+                 on size error
+                      move "Y" to any-overflow-flag
+                      move "SCAN-FOR-PRIMES" to el-paragraph-cur
+                      move "K" to el-field-cur
+                      perform write-error-log
+            end-add.
+            perform strikout until k > table-size.
             add 1 to prime-count.
        not-prime.
             add 1 to i.
@@ -47,6 +267,23 @@
             exit.
        strikout.
             move 0 to flag (k).
-            add prime to k.
+            add prime to k
+                 on size error
+                      move "Y" to any-overflow-flag
+                      move "STRIKOUT" to el-paragraph-cur
+                      move "K" to el-field-cur
+                      perform write-error-log
+            end-add.
+       write-error-log.
+            move "sieveoferathosthenes" to el-program-id.
+            move el-paragraph-cur to el-paragraph.
+            move el-field-cur to el-field-name.
+            move function current-date to el-timestamp.
+            open extend error-log-out.
+            if el-status not = "00"
+                 open output error-log-out
+            end-if.
+            write error-log-record.
+            close error-log-out.
        end-program.
-            exit.
\ No newline at end of file
+            exit.
