@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Shared BENCH-RESULT record layout, written by every benchmark
+      * program to the common bench-result.dat file so runs can be
+      * compared program-to-program and build-to-build.
+      ******************************************************************
+       01  bench-result-record.
+           05 br-program-id          pic x(20).
+           05 br-start-timestamp     pic x(26).
+           05 br-end-timestamp       pic x(26).
+           05 br-elapsed-ms          pic 9(9).
+           05 br-iteration-count     pic 9(9).
