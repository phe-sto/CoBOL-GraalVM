@@ -0,0 +1,5 @@
+      ******************************************************************
+      * Parameter card layout for FIBONACCI15: desired term count.
+      ******************************************************************
+       01  fib15-parm-record.
+           05 fib15-parm-terms       pic 99.
