@@ -0,0 +1,9 @@
+      ******************************************************************
+      * Record layout for the FACTORIAL-EXC overflow exception file.
+      * Written whenever MULTIPLY ... FACT raises an ON SIZE ERROR.
+      ******************************************************************
+       01  factorial-exc-record.
+           05 fe-program-id          pic x(20).
+           05 fe-n                   pic 99.
+           05 fe-fact-value          pic 9(38).
+           05 fe-timestamp           pic x(26).
