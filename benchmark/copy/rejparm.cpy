@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Shared REJECTED-PARM record layout, written by VALIDATE-PARM
+      * whenever a benchmark program's input card falls outside its
+      * allowed range.
+      ******************************************************************
+       01  rejparm-record.
+           05 rp-program-id          pic x(20).
+           05 rp-parm-name           pic x(20).
+           05 rp-parm-value          pic s9(9).
+           05 rp-min-value           pic s9(9).
+           05 rp-max-value           pic s9(9).
+           05 rp-timestamp           pic x(26).
