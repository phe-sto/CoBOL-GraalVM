@@ -0,0 +1,9 @@
+      ******************************************************************
+      * Parameter card layout for MANDELCAPACITY: the large target
+      * resolution being planned for, and the batch-window ceiling (in
+      * milliseconds) the projected render must fit within.
+      ******************************************************************
+       01  mandcap-parm-record.
+           05 mandcap-parm-target-resx   pic 9(4).
+           05 mandcap-parm-target-resy   pic 9(4).
+           05 mandcap-parm-window-ms     pic 9(9).
