@@ -0,0 +1,5 @@
+      ******************************************************************
+      * Record layout for the FIBONACCI15 CSV report file.
+      * HEADER/DETAIL/TRAILER records share one 80-byte line.
+      ******************************************************************
+       01  fib15-out-record          pic x(80).
