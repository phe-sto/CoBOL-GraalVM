@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Shared AUDIT-LOG record layout. Every benchmark program appends
+      * one record per run so "who benchmarked what, and when" can be
+      * answered after the fact.
+      ******************************************************************
+       01  audit-log-record.
+           05 al-program-id          pic x(20).
+           05 al-operator-id         pic x(20).
+           05 al-timestamp           pic x(26).
+           05 al-parameters          pic x(60).
+           05 al-outcome             pic x(10).
