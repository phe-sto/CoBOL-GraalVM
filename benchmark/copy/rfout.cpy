@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Record layout for RECURSIVEFACTORIAL's per-level output file.
+      * One record is written for every N from 0 up to the requested
+      * NUMB as the recursion unwinds, so other programs (e.g. the
+      * FACTORIAL/RECURSIVEFACTORIAL reconciliation check) can read the
+      * big-number result without re-deriving it.
+      ******************************************************************
+       01  rf-out-record.
+           05 rf-n                   pic 99.
+           05 rf-fact-value          pic x(200).
