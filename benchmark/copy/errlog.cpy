@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Shared ERROR-LOG record layout. Every arithmetic statement
+      * across the suite that can raise ON SIZE ERROR appends one
+      * record here (program-id, paragraph, field name, timestamp) so
+      * numeric edge cases surface consistently in one place instead
+      * of only in whichever program happens to check for them.
+      ******************************************************************
+       01  error-log-record.
+           05 el-program-id          pic x(20).
+           05 el-paragraph           pic x(30).
+           05 el-field-name          pic x(30).
+           05 el-timestamp           pic x(26).
