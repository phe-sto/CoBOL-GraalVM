@@ -0,0 +1,17 @@
+      ******************************************************************
+      * Parameter card layout for MANDELBROTSET: viewport to render.
+      ******************************************************************
+       01  mand-parm-record.
+           05 mand-parm-realmin      pic s9(3)v9(8) sign leading
+                                          separate.
+           05 mand-parm-realmax      pic s9(3)v9(8) sign leading
+                                          separate.
+           05 mand-parm-imagmin      pic s9(3)v9(8) sign leading
+                                          separate.
+           05 mand-parm-imagmax      pic s9(3)v9(8) sign leading
+                                          separate.
+           05 mand-parm-resx         pic 9(4).
+           05 mand-parm-resy         pic 9(4).
+           05 mand-parm-output-mode  pic x.
+               88 mand-parm-console-mode value "C".
+               88 mand-parm-image-mode   value "P".
