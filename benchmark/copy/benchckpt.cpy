@@ -0,0 +1,6 @@
+      ******************************************************************
+      * Record layout for BENCHDRV's checkpoint/restart file. One
+      * record per benchmark program that has completed in the current
+      * (possibly interrupted) driver run.
+      ******************************************************************
+       01  benchdrv-ckpt-record       pic x(20).
