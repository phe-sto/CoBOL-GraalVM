@@ -0,0 +1,5 @@
+      ******************************************************************
+      * Record layout for the BENCHDRV consolidated status report.
+      ******************************************************************
+       01  benchdrv-report-record    pic x(80).
+
