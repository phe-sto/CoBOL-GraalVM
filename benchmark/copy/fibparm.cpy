@@ -0,0 +1,5 @@
+      ******************************************************************
+      * Parameter card layout for FIB: desired Fibonacci term count.
+      ******************************************************************
+       01  fib-parm-record.
+           05 fib-parm-terms         pic 9(4).
