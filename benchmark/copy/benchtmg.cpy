@@ -0,0 +1,9 @@
+      ******************************************************************
+      * Parameter card layout for BENCHDRV's warm-up vs steady-state
+      * timing mode: how many times to run each program, and how many
+      * of the leading runs to discard as JIT/interpreter warm-up
+      * before averaging the rest.
+      ******************************************************************
+       01  benchdrv-timing-parm-record.
+           05 bdt-repeat-count        pic 9.
+           05 bdt-warmup-count        pic 9.
