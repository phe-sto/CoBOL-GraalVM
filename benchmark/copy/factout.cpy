@@ -0,0 +1,7 @@
+      ******************************************************************
+      * Record layout for the FACTORIAL-OUT sequential output file.
+      * One record per (N, FACT) pair computed by FACTORIAL.
+      ******************************************************************
+       01  factorial-out-record.
+           05 fo-n                   pic 99.
+           05 fo-fact-value          pic 9(15).
