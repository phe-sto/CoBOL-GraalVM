@@ -0,0 +1,5 @@
+      ******************************************************************
+      * Parameter card layout for SIEVEOFERATHOSTHENES: table size.
+      ******************************************************************
+       01  sieve-parm-record.
+           05 sieve-parm-size        pic 9(7).
