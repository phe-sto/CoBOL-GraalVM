@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Shared BENCH-HISTORY record layout. Every benchmark program
+      * appends one record per run to the common bench-history.dat
+      * file (date, program-id, elapsed-ms), so results accumulate
+      * into a growing day-over-day dataset instead of the single most
+      * recent run the way BENCH-RESULT's per-run fields read in
+      * isolation.
+      ******************************************************************
+       01  bench-history-record.
+           05 bh-run-date            pic x(8).
+           05 bh-program-id          pic x(20).
+           05 bh-elapsed-ms          pic 9(9).
