@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Record layout for the SIEVE-OUT primes output file.
+      * Detail records carry each discovered prime; the trailer record
+      * carries the final PRIME-COUNT for the run, and the TWINPRIME/
+      * PRIMEGAP records carry the twin-prime count and largest gap
+      * between consecutive primes found in that run.
+      ******************************************************************
+       01  sieve-out-record.
+           05 so-record-type         pic x(9).
+           05 so-value                pic 9(7).
