@@ -0,0 +1,8 @@
+      ******************************************************************
+      * Parameter card layout for BENCHREGR: the regression threshold,
+      * expressed as a whole-number percentage. A program whose
+      * elapsed-ms grew by more than this percentage versus the
+      * baseline run is flagged REGRESSED.
+      ******************************************************************
+       01  regr-parm-record.
+           05 regr-parm-threshold-pct    pic 999.
