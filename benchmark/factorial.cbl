@@ -4,26 +4,259 @@
       * Cobol factorial till 16 largely inspired
       * from http://progopedia.com/example/factorial/340/
       ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           select parm-in assign to "factorial.parm"
+               organization line sequential
+               file status is parm-status.
+           select factorial-out assign to "factorial-out.dat"
+               organization line sequential
+               file status is fout-status.
+           select factorial-exc assign to "factorial-exc.dat"
+               organization line sequential
+               file status is fexc-status.
+           select bench-result-out assign to "bench-result.dat"
+               organization line sequential
+               file status is bres-status.
+           select audit-log-out assign to "audit-log.dat"
+               organization line sequential
+               file status is al-status.
+           select bench-history-out assign to "bench-history.dat"
+               organization line sequential
+               file status is bh-status.
+           select error-log-out assign to "error-log.dat"
+               organization line sequential
+               file status is el-status.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  parm-in.
+       01  parm-in-record.
+           05 parm-n             pic 99.
+
+       FD  factorial-out.
+           COPY factout.
+
+       FD  factorial-exc.
+           COPY factexc.
+
+       FD  bench-result-out.
+           COPY benchres.
+
+       FD  audit-log-out.
+           COPY auditlog.
+
+       FD  bench-history-out.
+           COPY benchhist.
+
+       FD  error-log-out.
+           COPY errlog.
+
        WORKING-STORAGE SECTION.
 
-         77 fact pic 9(15) comp.
+         77 fact pic 9(38) comp-3.
          77 n pic 99.
-         77 i pic 99.
+         77 i pic 9(4).
          77 ist pic XX.
-         77 factst pic X(18).
+         77 factst pic X(40).
+         77 parm-status pic xx.
+         77 fout-status pic xx.
+         77 fexc-status pic xx.
+         77 bres-status pic xx.
+         77 al-status pic xx.
+         77 bh-status pic xx.
+         77 el-status pic xx.
+         77 el-paragraph-cur pic x(30).
+         77 el-field-cur pic x(30).
+         77 out-of-range-flag pic x value "N".
+           88 out-of-range value "Y".
+         77 any-overflow-flag pic x value "N".
+           88 any-overflow value "Y".
+         77 fact-frozen-flag pic x value "N".
+           88 fact-frozen value "Y".
+         77 parm-rejected-flag pic x value "N".
+           88 parm-rejected value "Y".
+         77 vp-program-id pic x(20).
+         77 vp-parm-name pic x(20).
+         77 vp-parm-value pic s9(9) comp.
+         77 vp-min-value pic s9(9) comp.
+         77 vp-max-value pic s9(9) comp.
+         77 vp-reject-flag pic x.
+           88 vp-rejected value "Y".
+         77 operator-id pic x(20).
+         77 run-parameters pic x(60).
+         77 start-stamp pic x(21).
+         77 end-stamp pic x(21).
+         77 start-hms pic 9(8).
+         77 end-hms pic 9(8).
+         77 elapsed-cs pic s9(8).
 
        PROCEDURE DIVISION.
-         move 16 to n
+         move function current-date to start-stamp
+         move "N" to any-overflow-flag
+         move "N" to parm-rejected-flag
+         move "N" to fact-frozen-flag
+         perform read-n-parm
+         perform validate-n-parm
+         if parm-rejected
+           perform write-bench-result
+           perform write-audit-log
+           perform write-history
+           move 4 to return-code
+           goback
+         end-if
          move 0 to i
          move 1 to fact
+         open output factorial-out
+         open output factorial-exc
          perform until i greater than n
            move i to ist
            move fact to factst
            display ist "! = " factst
+           if not fact-frozen
+             move "N" to out-of-range-flag
+             move i to fo-n
+             compute fo-fact-value = fact
+               on size error
+                 move "Y" to out-of-range-flag
+                 move "MAIN-LINE" to el-paragraph-cur
+                 move "FO-FACT-VALUE" to el-field-cur
+                 perform write-error-log
+             end-compute
+             if out-of-range
+               move "Y" to any-overflow-flag
+               move i to fe-n
+               move fact to fe-fact-value
+               perform write-exception
+             else
+               write factorial-out-record
+             end-if
+           end-if
            add 1 to i
-           multiply i by fact
-             on size error display "value too big"
-           end-multiply
+             on size error
+               move "MAIN-LINE" to el-paragraph-cur
+               move "I" to el-field-cur
+               perform write-error-log
+           end-add
+           if not fact-frozen
+             multiply i by fact
+               on size error
+                 move "Y" to any-overflow-flag
+                 move "Y" to fact-frozen-flag
+                 move i to fe-n
+                 move fact to fe-fact-value
+                 perform write-exception
+                 move "MAIN-LINE" to el-paragraph-cur
+                 move "FACT" to el-field-cur
+                 perform write-error-log
+             end-multiply
+           end-if
          end-perform.
-         stop run.
\ No newline at end of file
+         close factorial-out
+         close factorial-exc
+         perform write-bench-result
+         perform write-audit-log
+         perform write-history
+         if any-overflow
+           move 8 to return-code
+         else
+           move 0 to return-code
+         end-if
+         goback.
+
+       write-exception.
+         move "FACTORIAL" to fe-program-id
+         move function current-date to fe-timestamp
+         write factorial-exc-record.
+
+       write-bench-result.
+         move function current-date to end-stamp
+         move start-stamp (9:8) to start-hms
+         move end-stamp (9:8) to end-hms
+         compute elapsed-cs = end-hms - start-hms
+         open extend bench-result-out
+         if bres-status not = "00"
+           open output bench-result-out
+         end-if
+         move "FACTORIAL" to br-program-id
+         move start-stamp to br-start-timestamp
+         move end-stamp to br-end-timestamp
+         compute br-elapsed-ms = elapsed-cs * 10
+         move n to br-iteration-count
+         write bench-result-record
+         close bench-result-out.
+
+       write-history.
+         open extend bench-history-out
+         if bh-status not = "00"
+           open output bench-history-out
+         end-if
+         move start-stamp (1:8) to bh-run-date
+         move "FACTORIAL" to bh-program-id
+         move br-elapsed-ms to bh-elapsed-ms
+         write bench-history-record
+         close bench-history-out.
+
+       write-error-log.
+         move "FACTORIAL" to el-program-id
+         move el-paragraph-cur to el-paragraph
+         move el-field-cur to el-field-name
+         move function current-date to el-timestamp
+         open extend error-log-out
+         if el-status not = "00"
+           open output error-log-out
+         end-if
+         write error-log-record
+         close error-log-out.
+
+       write-audit-log.
+         accept operator-id from environment "USER"
+         move spaces to run-parameters
+         string "N=" delimited by size
+                n    delimited by size
+                into run-parameters
+         open extend audit-log-out
+         if al-status not = "00"
+           open output audit-log-out
+         end-if
+         move "FACTORIAL" to al-program-id
+         move operator-id to al-operator-id
+         move end-stamp to al-timestamp
+         move run-parameters to al-parameters
+         if parm-rejected
+           move "REJECTED" to al-outcome
+         else
+           if any-overflow
+             move "OVERFLOW" to al-outcome
+           else
+             move "SUCCESS" to al-outcome
+           end-if
+         end-if
+         write audit-log-record
+         close audit-log-out.
+
+       validate-n-parm.
+         move "FACTORIAL" to vp-program-id
+         move "N" to vp-parm-name
+         move n to vp-parm-value
+         move 0 to vp-min-value
+         move 99 to vp-max-value
+         call "VALIDATE-PARM" using vp-program-id, vp-parm-name,
+             vp-parm-value, vp-min-value, vp-max-value, vp-reject-flag
+         if vp-rejected
+           move "Y" to parm-rejected-flag
+           display
+             "N is outside the allowed range (0-99) - request rejected"
+         end-if.
+
+       read-n-parm.
+         move 16 to n
+         open input parm-in
+         if parm-status = "00"
+           read parm-in
+             at end move 16 to n
+             not at end move parm-n to n
+           end-read
+           close parm-in
+         end-if.
