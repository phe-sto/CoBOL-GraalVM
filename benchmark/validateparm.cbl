@@ -0,0 +1,57 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VALIDATE-PARM.
+      ******************************************************************
+      * Common parameter-validation subsystem shared by the benchmark
+      * programs. Each caller passes the value it just read off its own
+      * parameter card together with the allowed min/max for that
+      * field; VALIDATE-PARM flags out-of-range (or negative) values,
+      * appends one line to the shared rejected-parameter report, and
+      * hands back a reject flag the caller uses to decide whether to
+      * proceed.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REJECTED-PARM-OUT ASSIGN TO "rejected-parm.dat"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS RP-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REJECTED-PARM-OUT.
+       COPY rejparm.
+       WORKING-STORAGE SECTION.
+       01  RP-STATUS               PIC XX.
+       LINKAGE SECTION.
+       01  VP-PROGRAM-ID           PIC X(20).
+       01  VP-PARM-NAME            PIC X(20).
+       01  VP-PARM-VALUE           PIC S9(9) COMP.
+       01  VP-MIN-VALUE            PIC S9(9) COMP.
+       01  VP-MAX-VALUE            PIC S9(9) COMP.
+       01  VP-REJECT-FLAG          PIC X.
+           88 VP-REJECTED          VALUE "Y".
+       PROCEDURE DIVISION USING VP-PROGRAM-ID, VP-PARM-NAME,
+           VP-PARM-VALUE, VP-MIN-VALUE, VP-MAX-VALUE, VP-REJECT-FLAG.
+       MAIN-LOGIC.
+           IF VP-PARM-VALUE < VP-MIN-VALUE
+               OR VP-PARM-VALUE > VP-MAX-VALUE
+               MOVE "Y" TO VP-REJECT-FLAG
+               PERFORM WRITE-REJECTED-PARM
+           ELSE
+               MOVE "N" TO VP-REJECT-FLAG
+           END-IF
+           GOBACK.
+       WRITE-REJECTED-PARM.
+           MOVE VP-PROGRAM-ID TO RP-PROGRAM-ID.
+           MOVE VP-PARM-NAME  TO RP-PARM-NAME.
+           MOVE VP-PARM-VALUE TO RP-PARM-VALUE.
+           MOVE VP-MIN-VALUE  TO RP-MIN-VALUE.
+           MOVE VP-MAX-VALUE  TO RP-MAX-VALUE.
+           MOVE FUNCTION CURRENT-DATE TO RP-TIMESTAMP.
+           OPEN EXTEND REJECTED-PARM-OUT.
+           IF RP-STATUS NOT = "00"
+               OPEN OUTPUT REJECTED-PARM-OUT
+           END-IF.
+           WRITE REJPARM-RECORD.
+           CLOSE REJECTED-PARM-OUT.
+
+       END PROGRAM VALIDATE-PARM.
