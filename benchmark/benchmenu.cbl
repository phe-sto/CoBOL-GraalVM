@@ -0,0 +1,169 @@
+       identification division.
+       program-id. benchmenu.
+      *>****************************************************************
+      *> Interactive operator menu front-end for the benchmark suite.
+      *> Lets the operator pick one of the six benchmark programs,
+      *> enter its parameters at the terminal, and run it immediately -
+      *> without editing WORKING-STORAGE and recompiling for day-to-day
+      *> ad hoc testing. Each selection writes the same parameter card
+      *> the program would otherwise read from disk, then dynamically
+      *> CALLs the program module (built and named per the Tectonics
+      *> recipe documented in benchdrv.cbl).
+      *>****************************************************************
+       environment division.
+       input-output section.
+       file-control.
+           select factorial-parm-out assign to "factorial.parm"
+               organization line sequential
+               file status is fp-status.
+           select fib-parm-out assign to "fibonacci.parm"
+               organization line sequential
+               file status is fib-status.
+           select fib15-parm-out assign to "fibonacci15.parm"
+               organization line sequential
+               file status is fib15-status.
+           select mand-parm-out assign to "mandelbrotset.parm"
+               organization line sequential
+               file status is mand-status.
+           select sieve-parm-out assign to "sieveoferathostenes.parm"
+               organization line sequential
+               file status is sieve-status.
+           select rf-parm-out assign to "recursivefactorial.parm"
+               organization line sequential
+               file status is rf-status.
+
+       data division.
+       file section.
+       fd  factorial-parm-out.
+       01  factorial-parm-out-record.
+           05 fp-n                  pic 99.
+       fd  fib-parm-out.
+           COPY fibparm.
+       fd  fib15-parm-out.
+           COPY fib15parm.
+       fd  mand-parm-out.
+           COPY mandparm.
+       fd  sieve-parm-out.
+           COPY sieveparm.
+       fd  rf-parm-out.
+       01  rf-parm-out-record.
+           05 rf-parm-numb           pic 9(4).
+
+       working-storage section.
+       77  fp-status                pic xx.
+       77  fib-status               pic xx.
+       77  fib15-status             pic xx.
+       77  mand-status              pic xx.
+       77  sieve-status             pic xx.
+       77  rf-status                pic xx.
+       77  menu-choice              pic 9.
+       77  input-n                  pic 99.
+       77  input-terms              pic 9(4).
+       77  input-term-count         pic 99.
+       77  input-resx               pic 9(4).
+       77  input-resy               pic 9(4).
+       77  input-output-mode        pic x.
+       77  input-table-size         pic 9(7).
+       77  input-numb               pic 9(4).
+
+       procedure division.
+       main-line.
+           perform until menu-choice = 9
+               perform display-menu
+               accept menu-choice
+               evaluate menu-choice
+                   when 1 perform run-factorial
+                   when 2 perform run-fib
+                   when 3 perform run-fibonacci15
+                   when 4 perform run-mandelbrotset
+                   when 5 perform run-recursivefactorial
+                   when 6 perform run-sieve
+                   when 9 continue
+                   when other
+                       display "please enter a number from the menu"
+               end-evaluate
+           end-perform
+           display "benchmenu exiting"
+           goback.
+
+       display-menu.
+           display " "
+           display "benchmark suite menu"
+           display "  1  FACTORIAL           (parameter: N)"
+           display "  2  FIB                 (parameter: term count)"
+           display "  3  FIBONACCI15         (parameter: term count)"
+           display "  4  MANDELBROTSET       (parameter: viewport)"
+           display "  5  RECURSIVEFACTORIAL  (parameter: NUMB)"
+           display "  6  SIEVEOFERATHOSTHENES (parameter: table size)"
+           display "  9  exit"
+           display "enter choice: " with no advancing.
+
+       run-factorial.
+           display "enter N (0-99): " with no advancing
+           accept input-n
+           move input-n to fp-n
+           open output factorial-parm-out
+           write factorial-parm-out-record
+           close factorial-parm-out
+           call "FACTORIAL".
+
+       run-fib.
+           display "enter term count (0-9999): " with no advancing
+           accept input-terms
+           move input-terms to fib-parm-terms
+           open output fib-parm-out
+           write fib-parm-record
+           close fib-parm-out
+           call "FIB".
+
+       run-fibonacci15.
+           display "enter term count (0-85): " with no advancing
+           accept input-term-count
+           move input-term-count to fib15-parm-terms
+           open output fib15-parm-out
+           write fib15-parm-record
+           close fib15-parm-out
+           call "fibonacci15".
+
+       run-mandelbrotset.
+           display "enter viewport width resx (2-9999): "
+               with no advancing
+           accept input-resx
+           display "enter viewport height resy (2-9999): "
+               with no advancing
+           accept input-resy
+           display "enter output mode, C=console P=pgm-image: "
+               with no advancing
+           accept input-output-mode
+           move -2.5 to mand-parm-realmin
+           move 0.8 to mand-parm-realmax
+           move -1.25 to mand-parm-imagmin
+           move 1.25 to mand-parm-imagmax
+           move input-resx to mand-parm-resx
+           move input-resy to mand-parm-resy
+           move input-output-mode to mand-parm-output-mode
+           open output mand-parm-out
+           write mand-parm-record
+           close mand-parm-out
+           call "mandelbrotset".
+
+       run-recursivefactorial.
+           display "enter NUMB (0-1000): " with no advancing
+           accept input-numb
+           move input-numb to rf-parm-numb
+           open output rf-parm-out
+           write rf-parm-out-record
+           close rf-parm-out
+           call "recursivefactorial".
+
+       run-sieve.
+           display "enter table size (1-1000000): "
+               with no advancing
+           accept input-table-size
+           move input-table-size to sieve-parm-size
+           open output sieve-parm-out
+           write sieve-parm-record
+           close sieve-parm-out
+           call "sieveoferathosthenes".
+
+       end program benchmenu.
