@@ -1,33 +1,217 @@
 
-      *>**************************************************************** 
+      *>****************************************************************
       *>Author: Christophe Brun
       *>Date: 06/03/2021
       *>Purpose: Compute Fibonacci Numbers
       *>Tectonics: cobc
-      *>**************************************************************** 
+      *>****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. FIB.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FIB-PARM-IN ASSIGN TO "fibonacci.parm"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS FIB-PARM-STATUS.
+           SELECT BENCH-RESULT-OUT ASSIGN TO "bench-result.dat"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS BRES-STATUS.
+           SELECT AUDIT-LOG-OUT ASSIGN TO "audit-log.dat"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS AL-STATUS.
+           SELECT BENCH-HISTORY-OUT ASSIGN TO "bench-history.dat"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS BH-STATUS.
+           SELECT ERROR-LOG-OUT ASSIGN TO "error-log.dat"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS EL-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  FIB-PARM-IN.
+       COPY fibparm.
+       FD  BENCH-RESULT-OUT.
+       COPY benchres.
+       FD  AUDIT-LOG-OUT.
+       COPY auditlog.
+       FD  BENCH-HISTORY-OUT.
+       COPY benchhist.
+       FD  ERROR-LOG-OUT.
+       COPY errlog.
        WORKING-STORAGE SECTION.
+       01  AL-STATUS      PIC XX.
+       01  OPERATOR-ID    PIC X(20).
+       01  RUN-PARAMETERS PIC X(60).
+       01  TERMS-DISP     PIC 9(9).
        01  N0             BINARY-C-LONG VALUE 0.
        01  N1             BINARY-C-LONG VALUE 1.
        01  SWAP           BINARY-C-LONG VALUE 1.
        01  RESULT         PIC Z(20)9.
        01  I              BINARY-C-LONG VALUE 0.
+       01  TERMS          BINARY-C-LONG VALUE 15.
+       01  FIB-PARM-STATUS PIC XX.
+       01  BRES-STATUS    PIC XX.
+       01  BH-STATUS      PIC XX.
+       01  EL-STATUS      PIC XX.
+       01  EL-PARAGRAPH-CUR PIC X(30).
+       01  EL-FIELD-CUR   PIC X(30).
+       01  RANGE-FLAG     PIC X VALUE "N".
+           88 RANGE-EXCEEDED VALUE "Y".
+       01  PARM-REJECTED-FLAG PIC X VALUE "N".
+           88 PARM-REJECTED VALUE "Y".
+       01  VP-PROGRAM-ID  PIC X(20).
+       01  VP-PARM-NAME   PIC X(20).
+       01  VP-PARM-VALUE  PIC S9(9) COMP.
+       01  VP-MIN-VALUE   PIC S9(9) COMP.
+       01  VP-MAX-VALUE   PIC S9(9) COMP.
+       01  VP-REJECT-FLAG PIC X.
+           88 VP-REJECTED VALUE "Y".
+       01  START-STAMP    PIC X(21).
+       01  END-STAMP      PIC X(21).
+       01  START-HMS      PIC 9(8).
+       01  END-HMS        PIC 9(8).
+       01  ELAPSED-CS     PIC S9(8).
        PROCEDURE DIVISION.
+       MOVE FUNCTION CURRENT-DATE TO START-STAMP.
+       MOVE 0 TO N0.
+       MOVE 1 TO N1.
+       MOVE 1 TO SWAP.
+       MOVE 0 TO I.
+       MOVE "N" TO RANGE-FLAG.
+       MOVE "N" TO PARM-REJECTED-FLAG.
+       PERFORM READ-TERMS-PARM.
+       PERFORM VALIDATE-TERMS-PARM.
+       IF PARM-REJECTED
+           PERFORM WRITE-BENCH-RESULT
+           PERFORM WRITE-AUDIT-LOG
+           PERFORM WRITE-HISTORY
+           MOVE 4 TO RETURN-CODE
+           GOBACK
+       END-IF.
        MOVE N0 TO RESULT.
        DISPLAY RESULT.
        MOVE N1 TO RESULT.
        DISPLAY RESULT.
-       PERFORM VARYING I FROM 1 BY 1 UNTIL I = 15
+       PERFORM VARYING I FROM 1 BY 1 UNTIL I >= TERMS OR RANGE-EXCEEDED
                ADD N0 TO N1 GIVING SWAP
-               MOVE N1 TO N0
-               MOVE SWAP TO N1
-               MOVE SWAP TO RESULT
-               DISPLAY RESULT
+                   ON SIZE ERROR
+                       MOVE "Y" TO RANGE-FLAG
+                       DISPLAY
+                           "term exceeds representable range for "
+                           "BINARY-C-LONG - stopping at term " I
+                       MOVE "MAIN-LINE" TO EL-PARAGRAPH-CUR
+                       MOVE "N1" TO EL-FIELD-CUR
+                       PERFORM WRITE-ERROR-LOG
+               END-ADD
+               IF NOT RANGE-EXCEEDED
+                   MOVE N1 TO N0
+                   MOVE SWAP TO N1
+                   MOVE SWAP TO RESULT
+                   DISPLAY RESULT
+               END-IF
        END-PERFORM.
       *>  END THE PROGRAM WITH A MESSAGE
        DISPLAY "THE PROGRAM HAS COMPLETED AND WILL NOW END".
+       PERFORM WRITE-BENCH-RESULT.
+       PERFORM WRITE-AUDIT-LOG.
+       PERFORM WRITE-HISTORY.
+       IF RANGE-EXCEEDED
+           MOVE 8 TO RETURN-CODE
+       ELSE
+           MOVE 0 TO RETURN-CODE
+       END-IF.
+       GOBACK.
+
+       WRITE-BENCH-RESULT.
+       MOVE FUNCTION CURRENT-DATE TO END-STAMP.
+       MOVE START-STAMP (9:8) TO START-HMS.
+       MOVE END-STAMP (9:8) TO END-HMS.
+       COMPUTE ELAPSED-CS = END-HMS - START-HMS.
+       OPEN EXTEND BENCH-RESULT-OUT.
+       IF BRES-STATUS NOT = "00"
+           OPEN OUTPUT BENCH-RESULT-OUT
+       END-IF.
+       MOVE "FIB" TO BR-PROGRAM-ID.
+       MOVE START-STAMP TO BR-START-TIMESTAMP.
+       MOVE END-STAMP TO BR-END-TIMESTAMP.
+       COMPUTE BR-ELAPSED-MS = ELAPSED-CS * 10.
+       MOVE TERMS TO BR-ITERATION-COUNT.
+       WRITE BENCH-RESULT-RECORD.
+       CLOSE BENCH-RESULT-OUT.
+
+       WRITE-HISTORY.
+       OPEN EXTEND BENCH-HISTORY-OUT.
+       IF BH-STATUS NOT = "00"
+           OPEN OUTPUT BENCH-HISTORY-OUT
+       END-IF.
+       MOVE START-STAMP (1:8) TO BH-RUN-DATE.
+       MOVE "FIB" TO BH-PROGRAM-ID.
+       MOVE BR-ELAPSED-MS TO BH-ELAPSED-MS.
+       WRITE BENCH-HISTORY-RECORD.
+       CLOSE BENCH-HISTORY-OUT.
+
+       WRITE-ERROR-LOG.
+       MOVE "FIB" TO EL-PROGRAM-ID.
+       MOVE EL-PARAGRAPH-CUR TO EL-PARAGRAPH.
+       MOVE EL-FIELD-CUR TO EL-FIELD-NAME.
+       MOVE FUNCTION CURRENT-DATE TO EL-TIMESTAMP.
+       OPEN EXTEND ERROR-LOG-OUT.
+       IF EL-STATUS NOT = "00"
+           OPEN OUTPUT ERROR-LOG-OUT
+       END-IF.
+       WRITE ERROR-LOG-RECORD.
+       CLOSE ERROR-LOG-OUT.
+
+       WRITE-AUDIT-LOG.
+       ACCEPT OPERATOR-ID FROM ENVIRONMENT "USER".
+       MOVE SPACES TO RUN-PARAMETERS.
+       MOVE TERMS TO TERMS-DISP.
+       STRING "TERMS="    DELIMITED BY SIZE
+              TERMS-DISP  DELIMITED BY SIZE
+              INTO RUN-PARAMETERS.
+       OPEN EXTEND AUDIT-LOG-OUT.
+       IF AL-STATUS NOT = "00"
+           OPEN OUTPUT AUDIT-LOG-OUT
+       END-IF.
+       MOVE "FIB" TO AL-PROGRAM-ID.
+       MOVE OPERATOR-ID TO AL-OPERATOR-ID.
+       MOVE END-STAMP TO AL-TIMESTAMP.
+       MOVE RUN-PARAMETERS TO AL-PARAMETERS.
+       IF PARM-REJECTED
+           MOVE "REJECTED" TO AL-OUTCOME
+       ELSE
+           IF RANGE-EXCEEDED
+               MOVE "OVERFLOW" TO AL-OUTCOME
+           ELSE
+               MOVE "SUCCESS" TO AL-OUTCOME
+           END-IF
+       END-IF.
+       WRITE AUDIT-LOG-RECORD.
+       CLOSE AUDIT-LOG-OUT.
+
+       VALIDATE-TERMS-PARM.
+       MOVE "FIB" TO VP-PROGRAM-ID.
+       MOVE "TERMS" TO VP-PARM-NAME.
+       MOVE TERMS TO VP-PARM-VALUE.
+       MOVE 0 TO VP-MIN-VALUE.
+       MOVE 9999 TO VP-MAX-VALUE.
+       CALL "VALIDATE-PARM" USING VP-PROGRAM-ID, VP-PARM-NAME,
+           VP-PARM-VALUE, VP-MIN-VALUE, VP-MAX-VALUE, VP-REJECT-FLAG.
+       IF VP-REJECTED
+           MOVE "Y" TO PARM-REJECTED-FLAG
+           DISPLAY
+               "TERMS is outside the allowed range (0-9999) - "
+               "request rejected"
+       END-IF.
+
+       READ-TERMS-PARM.
+       MOVE 15 TO TERMS.
+       OPEN INPUT FIB-PARM-IN.
+       IF FIB-PARM-STATUS = "00"
+           READ FIB-PARM-IN
+               AT END MOVE 15 TO TERMS
+               NOT AT END MOVE FIB-PARM-TERMS TO TERMS
+           END-READ
+           CLOSE FIB-PARM-IN
+       END-IF.
+
        END PROGRAM FIB.
-       GOBACK.
\ No newline at end of file
