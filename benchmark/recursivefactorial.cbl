@@ -1,24 +1,298 @@
        identification division.
-       program-id. recursivefactorial.
+       program-id. recursivefactorial recursive.
       *>****************************************************************
-      *> Calculate the factorial of number from 0 to 33 and dispaly it.
+      *> Calculate the factorial of a number and display it. FACT is
+      *> held as a 20-limb base-1,000,000,000 big number (up to 180
+      *> digits) since a single PIC 9(38) field cannot hold factorials
+      *> much past 33! and GnuCOBOL caps any single numeric field at 38
+      *> digits. The 20-limb array itself tops out around 113! (114!
+      *> and above need a 21st limb); any result whose true value would
+      *> overflow the array is detected via the leftover carry out of
+      *> the top limb and reported as an overflow, not silently
+      *> truncated.
       *>****************************************************************
        environment division.
+       input-output section.
+       file-control.
+           select rf-parm-in assign to "recursivefactorial.parm"
+               organization line sequential
+               file status is rf-parm-status.
+           select bench-result-out assign to "bench-result.dat"
+               organization line sequential
+               file status is bres-status.
+           select rf-out assign to "recursivefactorial-out.dat"
+               organization line sequential
+               file status is rfout-status.
+           select audit-log-out assign to "audit-log.dat"
+               organization line sequential
+               file status is al-status.
+           select bench-history-out assign to "bench-history.dat"
+               organization line sequential
+               file status is bh-status.
+           select error-log-out assign to "error-log.dat"
+               organization line sequential
+               file status is el-status.
        data division.
+       file section.
+       fd  rf-parm-in.
+       01  rf-parm-in-record.
+           05 rf-parm-numb pic 9(4).
+       fd  bench-result-out.
+           COPY benchres.
+       fd  rf-out.
+           COPY rfout.
+       fd  audit-log-out.
+           COPY auditlog.
+       fd  bench-history-out.
+           COPY benchhist.
+       fd  error-log-out.
+           COPY errlog.
        working-storage section.
+       01 rf-parm-status pic xx.
+       01 rfout-status pic xx.
+       01 al-status pic xx.
+       01 bh-status pic xx.
+       01 el-status pic xx.
+       01 el-paragraph-cur pic x(30).
+       01 el-field-cur pic x(30).
+       01 operator-id pic x(20).
+       01 run-parameters pic x(60).
+       01 rf-rejected-flag pic x value "N".
+           88 rf-rejected value "Y".
+       01 any-overflow-flag pic x value "N".
+           88 any-overflow value "Y".
+       01 vp-program-id pic x(20).
+       01 vp-parm-name pic x(20).
+       01 vp-parm-value pic s9(9) comp.
+       01 vp-min-value pic s9(9) comp.
+       01 vp-max-value pic s9(9) comp.
+       01 vp-reject-flag pic x.
+           88 vp-rejected value "Y".
        01 numb pic 9(4) value 33.
-       01 fact pic 9(38) value 0.
+       01 max-recursion-depth pic 9(4) value 1000.
+       01 rf-call-depth pic 9(4) comp value 0.
+       01 orig-numb pic 9(4).
+       01 bres-status pic xx.
+       01 start-stamp pic x(21).
+       01 end-stamp pic x(21).
+       01 start-hms pic 9(8).
+       01 end-hms pic 9(8).
+       01 elapsed-cs pic s9(8).
+       01 big-fact.
+           05 fact-limb pic 9(9) comp occurs 20 times value 0.
+       01 limb-base pic 9(10) comp value 1000000000.
+       01 limb-idx pic 99 comp.
+       01 limb-carry pic 9(18) comp.
+       01 limb-product pic 9(18) comp.
+       01 fact-display pic x(200).
+       01 limb-display pic 9(9).
+       01 limb-lead-display pic z(8)9.
+       01 started-flag pic x value "N".
+           88 started value "Y".
+       01 fact-ptr pic 9(4) comp.
        local-storage section.
        01 num pic 9(4).
        procedure division.
+       if rf-call-depth = 0
+           move "N" to rf-rejected-flag
+           move "N" to any-overflow-flag
+           perform read-numb-parm
+           move numb to orig-numb
+           move function current-date to start-stamp
+           open output rf-out
+           perform validate-numb-parm
+           if rf-rejected
+               close rf-out
+               perform write-bench-result
+               perform write-audit-log
+               perform write-history
+               move 4 to return-code
+               goback
+           end-if
+       end-if.
+       if numb > max-recursion-depth
+           display
+               numb " exceeds the safe recursion ceiling of "
+               max-recursion-depth " - rejecting"
+           if rf-call-depth = 0
+               close rf-out
+               move "Y" to rf-rejected-flag
+               perform write-bench-result
+               perform write-audit-log
+               perform write-history
+               move 4 to return-code
+           end-if
+           goback
+       end-if.
+       add 1 to rf-call-depth.
        move numb to num.
            if numb = 0
-               move 1 to fact
+               initialize big-fact
+               move 1 to fact-limb (1)
            else
                subtract 1 from numb
                call "recursivefactorial"
-               multiply num by fact
+               perform multiply-big
            end-if.
-       display num "! = " fact.
+       perform render-big
+       display num "! = " fact-display.
+       move num to rf-n
+       move fact-display to rf-fact-value
+       write rf-out-record.
+       subtract 1 from rf-call-depth.
+       if rf-call-depth = 0
+           close rf-out
+           perform write-bench-result
+           perform write-audit-log
+           perform write-history
+           if any-overflow
+               move 8 to return-code
+           else
+               move 0 to return-code
+           end-if
+       end-if.
        goback.
-       end program recursivefactorial.
\ No newline at end of file
+
+       write-audit-log.
+           accept operator-id from environment "USER"
+           move spaces to run-parameters
+           string "NUMB=" delimited by size
+                  orig-numb delimited by size
+                  into run-parameters
+           open extend audit-log-out
+           if al-status not = "00"
+               open output audit-log-out
+           end-if
+           move "recursivefactorial" to al-program-id
+           move operator-id to al-operator-id
+           move end-stamp to al-timestamp
+           move run-parameters to al-parameters
+           if rf-rejected
+               move "REJECTED" to al-outcome
+           else
+               if any-overflow
+                   move "OVERFLOW" to al-outcome
+               else
+                   move "SUCCESS" to al-outcome
+               end-if
+           end-if
+           write audit-log-record
+           close audit-log-out.
+
+       write-bench-result.
+           move function current-date to end-stamp
+           move start-stamp (9:8) to start-hms
+           move end-stamp (9:8) to end-hms
+           compute elapsed-cs = end-hms - start-hms
+           open extend bench-result-out
+           if bres-status not = "00"
+               open output bench-result-out
+           end-if
+           move "recursivefactorial" to br-program-id
+           move start-stamp to br-start-timestamp
+           move end-stamp to br-end-timestamp
+           compute br-elapsed-ms = elapsed-cs * 10
+           move orig-numb to br-iteration-count
+           write bench-result-record
+           close bench-result-out.
+
+       write-history.
+           open extend bench-history-out
+           if bh-status not = "00"
+               open output bench-history-out
+           end-if
+           move start-stamp (1:8) to bh-run-date
+           move "recursivefactorial" to bh-program-id
+           move br-elapsed-ms to bh-elapsed-ms
+           write bench-history-record
+           close bench-history-out.
+
+       write-error-log.
+           move "recursivefactorial" to el-program-id
+           move el-paragraph-cur to el-paragraph
+           move el-field-cur to el-field-name
+           move function current-date to el-timestamp
+           open extend error-log-out
+           if el-status not = "00"
+               open output error-log-out
+           end-if
+           write error-log-record
+           close error-log-out.
+
+       multiply-big.
+           move 0 to limb-carry
+           perform varying limb-idx from 1 by 1 until limb-idx > 20
+               compute limb-product =
+                   fact-limb (limb-idx) * num + limb-carry
+                   on size error
+                       move "MULTIPLY-BIG" to el-paragraph-cur
+                       move "LIMB-PRODUCT" to el-field-cur
+                       perform write-error-log
+               end-compute
+               divide limb-product by limb-base
+                   giving limb-carry
+                   remainder fact-limb (limb-idx)
+                   on size error
+                       move "MULTIPLY-BIG" to el-paragraph-cur
+                       move "FACT-LIMB" to el-field-cur
+                       perform write-error-log
+               end-divide
+           end-perform
+           if limb-carry not = 0
+               move "Y" to any-overflow-flag
+               move "MULTIPLY-BIG" to el-paragraph-cur
+               move "LIMB-CARRY" to el-field-cur
+               perform write-error-log
+           end-if.
+
+       render-big.
+           move spaces to fact-display
+           move "N" to started-flag
+           move 1 to fact-ptr
+           perform varying limb-idx from 20 by -1 until limb-idx < 1
+               if started or fact-limb (limb-idx) not = 0
+                   if started
+                       move fact-limb (limb-idx) to limb-display
+                       string limb-display delimited by size
+                              into fact-display
+                              with pointer fact-ptr
+                   else
+                       move fact-limb (limb-idx) to limb-lead-display
+                       string function trim (limb-lead-display)
+                              delimited by size into fact-display
+                              with pointer fact-ptr
+                       move "Y" to started-flag
+                   end-if
+               end-if
+           end-perform
+           if not started
+               move "0" to fact-display
+           end-if.
+
+       read-numb-parm.
+           move 33 to numb
+           open input rf-parm-in
+           if rf-parm-status = "00"
+               read rf-parm-in
+                   at end move 33 to numb
+                   not at end move rf-parm-numb to numb
+               end-read
+               close rf-parm-in
+           end-if.
+
+       validate-numb-parm.
+           move "recursivefactorial" to vp-program-id
+           move "NUMB" to vp-parm-name
+           move numb to vp-parm-value
+           move 0 to vp-min-value
+           move 9999 to vp-max-value
+           call "VALIDATE-PARM" using vp-program-id, vp-parm-name,
+               vp-parm-value, vp-min-value, vp-max-value, vp-reject-flag
+           if vp-rejected
+               move "Y" to rf-rejected-flag
+               display
+                   "NUMB is outside the allowed range (0-9999) - "
+                   "request rejected"
+           end-if.
+
+       end program recursivefactorial.
