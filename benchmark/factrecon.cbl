@@ -0,0 +1,151 @@
+       identification division.
+       program-id. factrecon.
+      *>****************************************************************
+      *> Reconcile FACTORIAL's iterative results against
+      *> RECURSIVEFACTORIAL's recursive results for N 0 through 16 and
+      *> flag any mismatch - a divergence there would mean the runtime
+      *> is handling MULTIPLY or the recursive CALL path incorrectly.
+      *>
+      *> Reads the output files each program already produces
+      *> (factorial-out.dat and recursivefactorial-out.dat) so it can
+      *> run standalone after both have been run at least once.
+      *>****************************************************************
+       environment division.
+       input-output section.
+       file-control.
+           select factorial-in assign to "factorial-out.dat"
+               organization line sequential
+               file status is fact-status.
+           select recursive-in assign to "recursivefactorial-out.dat"
+               organization line sequential
+               file status is rec-status.
+           select recon-report assign to "factrecon-report.txt"
+               organization line sequential
+               file status is rep-status.
+
+       data division.
+       file section.
+       fd  factorial-in.
+           COPY factout.
+       fd  recursive-in.
+           COPY rfout.
+       fd  recon-report.
+       01  recon-report-record         pic x(100).
+
+       working-storage section.
+       77  fact-status                 pic xx.
+       77  rec-status                  pic xx.
+       77  rep-status                  pic xx.
+       77  max-n                       pic 99 value 16.
+       77  compare-n                   pic 99.
+       77  idx                         pic 99.
+       77  mismatch-count              pic 9(4) value 0.
+       77  fact-value-edit             pic z(37)9.
+       77  fact-value-disp             pic x(40).
+       77  rec-value-disp              pic x(60).
+       77  detail-line                 pic x(100).
+
+       01  fact-table.
+           05 fact-entry occurs 17 times.
+               10 ft-value              pic 9(38) value 0.
+               10 ft-seen               pic x value "N".
+                   88 ft-present        value "Y".
+       01  rec-table.
+           05 rec-entry occurs 17 times.
+               10 rt-value              pic x(60) value spaces.
+               10 rt-seen               pic x value "N".
+                   88 rt-present        value "Y".
+
+       procedure division.
+       main-line.
+           perform load-factorial-table
+           perform load-recursive-table
+           open output recon-report
+           move "N   FACTORIAL-VALUE    RECURSIVE-VALUE      STATUS"
+             to recon-report-record
+           write recon-report-record
+
+           perform varying compare-n from 0 by 1 until compare-n > max-n
+               compute idx = compare-n + 1
+               move ft-value (idx) to fact-value-edit
+               move function trim (fact-value-edit) to fact-value-disp
+               move function trim (rt-value (idx)) to rec-value-disp
+
+               move spaces to detail-line
+               if not ft-present (idx) or not rt-present (idx)
+                   string compare-n        delimited by size
+                          "  "              delimited by size
+                          fact-value-disp   delimited by space
+                          "  "              delimited by size
+                          rec-value-disp    delimited by space
+                          "  NO-DATA"       delimited by size
+                          into detail-line
+               else
+                   if fact-value-disp = rec-value-disp
+                       string compare-n        delimited by size
+                              "  "              delimited by size
+                              fact-value-disp   delimited by space
+                              "  "              delimited by size
+                              rec-value-disp    delimited by space
+                              "  MATCH"         delimited by size
+                              into detail-line
+                   else
+                       string compare-n        delimited by size
+                              "  "              delimited by size
+                              fact-value-disp   delimited by space
+                              "  "              delimited by size
+                              rec-value-disp    delimited by space
+                              "  MISMATCH"      delimited by size
+                              into detail-line
+                       add 1 to mismatch-count
+                   end-if
+               end-if
+               move detail-line to recon-report-record
+               write recon-report-record
+           end-perform
+
+           move spaces to recon-report-record
+           string "TOTAL MISMATCHES: " delimited by size
+                  mismatch-count        delimited by size
+                  into recon-report-record
+           write recon-report-record
+           close recon-report
+
+           display "factrecon complete - mismatches: " mismatch-count
+           goback.
+
+       load-factorial-table.
+           open input factorial-in
+           if fact-status = "00"
+               perform until fact-status not = "00"
+                   read factorial-in
+                       at end continue
+                       not at end
+                           if fo-n <= max-n
+                               compute idx = fo-n + 1
+                               move fo-fact-value to ft-value (idx)
+                               set ft-present (idx) to true
+                           end-if
+                   end-read
+               end-perform
+               close factorial-in
+           end-if.
+
+       load-recursive-table.
+           open input recursive-in
+           if rec-status = "00"
+               perform until rec-status not = "00"
+                   read recursive-in
+                       at end continue
+                       not at end
+                           if rf-n <= max-n
+                               compute idx = rf-n + 1
+                               move rf-fact-value to rt-value (idx)
+                               set rt-present (idx) to true
+                           end-if
+                   end-read
+               end-perform
+               close recursive-in
+           end-if.
+
+       end program factrecon.
